@@ -0,0 +1,50 @@
+      *> Saisie d'une ligne de garantie pour l'Affectation (requete 002).
+      *> Une ligne par garantie a ajouter ou retirer du contrat courant.
+       01  GARANTIE-SCREEN FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(182) VALUE ' ' LINE 4 COL 10
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(20) VALUE 'Affectation garantie' LINE 6 COL 20
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(30) VALUE 'Contrat                      :' LINE 8 COL 20
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(10) FROM WS-NO-CONTRAT-COURANT
+           COL 52
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(30) VALUE 'Code garantie (vide = fin)   :' LINE 10 COL 20
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(6) USING GAR-CODE-GARANTIE
+           COL 52
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(30) VALUE 'Libelle                      :' LINE 12 COL 20
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(30) USING GAR-LIBELLE
+           COL 52
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(30) VALUE 'Capital assure               :' LINE 14 COL 20
+           FOREGROUND-COLOR IS 2.
+           05 PIC ZZZZZZZZ9,99 USING GAR-CAPITAL-ASSURE
+           COL 52
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(30) VALUE 'Prime                        :' LINE 16 COL 20
+           FOREGROUND-COLOR IS 2.
+           05 PIC ZZZZZZ9,99 USING GAR-PRIME
+           COL 52
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(30) VALUE 'Action (A=Ajout S=Suppr)     :' LINE 18 COL 20
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-ACTION-GARANTIE
+           COL 52
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
