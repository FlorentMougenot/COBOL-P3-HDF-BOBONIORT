@@ -1,5 +1,5 @@
   01  MENU-CONTRACT-SCREEN FOREGROUND-COLOR IS 2.
-           05 FILLER PIC X(182) VALUE all ' ' LINE 4 COL 10 
+           05 FILLER PIC X(182) VALUE ' ' LINE 4 COL 10 
            BACKGROUND-COLOR IS 2.
 
            05 FILLER PIC X(2) VALUE  '  ' LINE 5 COL 10 
@@ -20,7 +20,7 @@
            05 FILLER PIC X(2) VALUE  '  ' COL  190
            BACKGROUND-COLOR IS 2. 
 
-           05 FILLER PIC X(182) VALUE all  '  ' LINE 8 COL 10 
+           05 FILLER PIC X(182) VALUE '  ' LINE 8 COL 10 
            BACKGROUND-COLOR IS 2.
 
            05 FILLER PIC X(2) VALUE  '  ' LINE 9 COL 10 
@@ -87,9 +87,9 @@
            BACKGROUND-COLOR IS 2.        
            05 FILLER PIC X(2) VALUE  '  ' COL  190
            BACKGROUND-COLOR IS 2.
-           05 FILLER PIC X(31) VALUE  'Affectation                   :' 
-           COL 70 
-           FOREGROUND-COLOR IS 2.   
+           05 FILLER PIC X(31) VALUE  'Affectation                   :'
+           COL 70
+           FOREGROUND-COLOR IS WS-COLOR-MODIF.
            05 PIC X(1) USING  WS-LINK-CHOICE  
            COL 132 
            BACKGROUND-COLOR IS 2
@@ -131,9 +131,9 @@
            BACKGROUND-COLOR IS 2.        
            05 FILLER PIC X(2) VALUE  '  ' COL  190
            BACKGROUND-COLOR IS 2. 
-           05 FILLER PIC X(31) VALUE  'Modification                  :' 
-           COL 70 
-           FOREGROUND-COLOR IS 2.   
+           05 FILLER PIC X(31) VALUE  'Modification                  :'
+           COL 70
+           FOREGROUND-COLOR IS WS-COLOR-MODIF.
            05 PIC X(1) USING  WS-UPDATE-CHOICE  
            COL 132 
            BACKGROUND-COLOR IS 2
@@ -149,18 +149,32 @@
            05 FILLER PIC X(2) VALUE  '  ' COL  190
            BACKGROUND-COLOR IS 2. 
 
-           05 FILLER PIC X(2) VALUE  '  ' LINE 29 COL 10 
-           BACKGROUND-COLOR IS 2.        
+           05 FILLER PIC X(2) VALUE  '  ' LINE 29 COL 10
+           BACKGROUND-COLOR IS 2.
            05 FILLER PIC X(2) VALUE  '  ' COL  190
-           BACKGROUND-COLOR IS 2. 
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(31) VALUE  'Resiliation                   :'
+           COL 70
+           FOREGROUND-COLOR IS WS-COLOR-MODIF.
+           05 PIC X(1) USING  WS-DELETE-CHOICE
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
 
-           05 FILLER PIC X(2) VALUE  '  ' LINE 30 COL 10 
-           BACKGROUND-COLOR IS 2.       
+           05 FILLER PIC X(2) VALUE  '  ' LINE 30 COL 10
+           BACKGROUND-COLOR IS 2.
            05 FILLER PIC X(2) VALUE  '  ' COL  190
            BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(31) VALUE  'Recherche                     :'
+           COL 70
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING  WS-SEARCH-CHOICE
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
 
-           05 FILLER PIC X(2) VALUE  '  ' LINE 21 COL 10 
-           BACKGROUND-COLOR IS 2.       
+           05 FILLER PIC X(2) VALUE  '  ' LINE 21 COL 10
+           BACKGROUND-COLOR IS 2.
            05 FILLER PIC X(2) VALUE  '  ' COL  190
            BACKGROUND-COLOR IS 2. 
 
@@ -229,13 +243,21 @@
            05 FILLER PIC X(2) VALUE  '  ' COL  190
            BACKGROUND-COLOR IS 2. 
 
-           05 FILLER PIC X(10) VALUE  'Valider' 
-           COL 20 
+           05 FILLER PIC X(10) VALUE  'Valider'
+           COL 20
+           FOREGROUND-COLOR IS WS-COLOR-VALID.
+           05 PIC X(1) USING  WS-VALIDE-CHOICE
+           COL 28
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(13) VALUE  'Attestation :'
+           COL 40
            FOREGROUND-COLOR IS 2.
-           05 PIC X(1) USING  WS-VALIDE-CHOICE  
-           COL 28 
+           05 PIC X(1) USING  WS-CERT-CHOICE
+           COL 54
            BACKGROUND-COLOR IS 2
-           FOREGROUND-COLOR IS 0. 
+           FOREGROUND-COLOR IS 0.
 
            05 FILLER PIC X(2) VALUE  '  ' LINE 34 COL 10 
            BACKGROUND-COLOR IS 2.      
@@ -260,5 +282,5 @@
            05 FILLER PIC X(2) VALUE  '  ' COL  190
            BACKGROUND-COLOR IS 2. 
 
-           05 FILLER PIC X(182) VALUE all  '  ' LINE 37 COL 10 
+           05 FILLER PIC X(182) VALUE '  ' LINE 37 COL 10 
            BACKGROUND-COLOR IS 2.
