@@ -0,0 +1,29 @@
+      *> Ecran de saisie du motif et de la date d'effet de resiliation
+      *> (requete 001).
+       01  RESILIATION-SCREEN FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(182) VALUE ' ' LINE 4 COL 10
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(20) VALUE 'Resiliation contrat' LINE 6 COL 20
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(30) VALUE 'No contrat                   :' LINE 8 COL 20
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(10) FROM CTR-NO-CONTRAT
+           COL 52
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(30) VALUE 'Date resiliation (AAAAMMJJ)  :' LINE 10 COL 20
+           FOREGROUND-COLOR IS 2.
+           05 PIC 9(8) USING CTR-DATE-RESILIATION
+           COL 52
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(30) VALUE 'Motif resiliation            :' LINE 12 COL 20
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(40) USING CTR-MOTIF-RESILIATION
+           COL 52
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
