@@ -0,0 +1,64 @@
+      *> Ecran de detail contrat, partage par Lecture (DISPLAY seul) et
+      *> Modification (DISPLAY puis ACCEPT) - requete 000 / 004.
+       01  CONTRAT-DETAIL-SCREEN FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(182) VALUE ' ' LINE 4 COL 10
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(10) VALUE 'CONTRAT' LINE 5 COL 90
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(30) VALUE 'No contrat                   :' LINE 7 COL 20
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(10) FROM CTR-NO-CONTRAT
+           COL 52
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(30) VALUE 'Identifiant adherent         :' LINE 9 COL 20
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(10) USING CTR-ID-ADHERENT
+           COL 52
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(30) VALUE 'Nom adherent                 :' LINE 11 COL 20
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(40) USING CTR-NOM-ADHERENT
+           COL 52
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(30) VALUE 'Code produit                 :' LINE 13 COL 20
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(6) USING CTR-CODE-PRODUIT
+           COL 52
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(30) VALUE 'Date effet (AAAAMMJJ)        :' LINE 15 COL 20
+           FOREGROUND-COLOR IS 2.
+           05 PIC 9(8) USING CTR-DATE-EFFET
+           COL 52
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(30) VALUE 'Date echeance (AAAAMMJJ)     :' LINE 17 COL 20
+           FOREGROUND-COLOR IS 2.
+           05 PIC 9(8) USING CTR-DATE-ECHEANCE
+           COL 52
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(30) VALUE 'Montant prime                :' LINE 19 COL 20
+           FOREGROUND-COLOR IS 2.
+           05 PIC ZZZZZZ9,99 USING CTR-MONTANT-PRIME
+           COL 52
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(30) VALUE 'Statut (A/S/R)               :' LINE 21 COL 20
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) FROM CTR-STATUT
+           COL 52
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
