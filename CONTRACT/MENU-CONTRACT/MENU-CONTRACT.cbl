@@ -0,0 +1,832 @@
+       >>SOURCE FORMAT FREE
+      *> Menu en ligne de gestion des contrats : Affectation (garanties),
+      *> Lecture, Modification, Resiliation, Validation, Retour.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-CONTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SHARING WITH ALL OTHER : ce programme garde CONTRAT-FILE ouvert
+      *> I-O pour toute la duree de la boucle menu, puis appelle
+      *> CONTRAT-LISTE qui ouvre independamment le meme fichier physique
+      *> en INPUT (requete 005) - la clause rend ce double acces explicite
+      *> plutot que de compter sur le comportement par defaut du runtime.
+           SELECT CONTRAT-FILE ASSIGN TO "CONTRATF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTR-NO-CONTRAT
+               ALTERNATE RECORD KEY IS CTR-ID-ADHERENT WITH DUPLICATES
+               SHARING WITH ALL OTHER
+               FILE STATUS IS WS-FS-CONTRAT.
+
+           SELECT GARANTIE-FILE ASSIGN TO "GARANTF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GAR-CLE
+               FILE STATUS IS WS-FS-GARANTIE.
+
+           SELECT HISTO-FILE ASSIGN TO "HISTOF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-HISTO.
+
+           SELECT ATTESTATION-FILE ASSIGN TO "ATTESTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ATTESTATION.
+
+           SELECT OPERATEUR-FILE ASSIGN TO "OPERATF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OPE-ID
+               FILE STATUS IS WS-FS-OPERATEUR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTRAT-FILE.
+       COPY "CONTRAT-RECORD.cpy".
+
+       FD  GARANTIE-FILE.
+       COPY "CONTRAT-GARANTIE-RECORD.cpy".
+
+       FD  HISTO-FILE.
+       COPY "CONTRAT-HISTO-RECORD.cpy".
+
+       FD  ATTESTATION-FILE.
+       COPY "ATTESTATION-RECORD.cpy".
+
+       FD  OPERATEUR-FILE.
+       COPY "OPERATEUR-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER                 PIC X(80).
+
+       01  WS-CHOICES.
+           05  WS-LINK-CHOICE          PIC X(1).
+           05  WS-READ-CHOICE          PIC X(1).
+           05  WS-UPDATE-CHOICE        PIC X(1).
+           05  WS-DELETE-CHOICE        PIC X(1).
+           05  WS-VALIDE-CHOICE        PIC X(1).
+           05  WS-SEARCH-CHOICE        PIC X(1).
+           05  WS-CERT-CHOICE          PIC X(1).
+           05  WS-RETURN-CHOICE        PIC X(1).
+
+       01  WS-NO-CONTRAT-SELECTIONNE   PIC X(10).
+
+       01  WS-ID-OPERATEUR              PIC X(8).
+
+       01  WS-NO-CONTRAT-COURANT       PIC X(10).
+       01  WS-ACTION-GARANTIE          PIC X(1).
+           88  WS-ACTION-AJOUT            VALUE 'A'.
+           88  WS-ACTION-SUPPRESSION      VALUE 'S'.
+
+       01  WS-FS-CONTRAT                PIC X(2).
+           88  WS-FS-CONTRAT-OK             VALUE '00'.
+           88  WS-FS-CONTRAT-NOTFND         VALUE '23'.
+       01  WS-FS-GARANTIE                PIC X(2).
+           88  WS-FS-GARANTIE-OK            VALUE '00'.
+           88  WS-FS-GARANTIE-NOTFND        VALUE '23'.
+           88  WS-FS-GARANTIE-EOF           VALUE '10'.
+       01  WS-FS-HISTO                   PIC X(2).
+       01  WS-FS-ATTESTATION             PIC X(2).
+       01  WS-FS-OPERATEUR               PIC X(2).
+           88  WS-FS-OPERATEUR-OK            VALUE '00'.
+
+      *> Autorisations de l'operateur connecte (requete 009). La
+      *> Resiliation est une action de modification du contrat comme la
+      *> Modification elle-meme : elle est gouvernee par le meme drapeau
+      *> OPE-AUTOR-MODIF plutot que d'introduire un troisieme drapeau que
+      *> la demande ne decrit pas.
+       01  WS-AUTORISE-MODIF             PIC X(1) VALUE 'N'.
+           88  WS-PEUT-MODIFIER              VALUE 'O'.
+       01  WS-AUTORISE-VALID             PIC X(1) VALUE 'N'.
+           88  WS-PEUT-VALIDER               VALUE 'O'.
+       01  WS-COLOR-MODIF                PIC 9 VALUE 0.
+       01  WS-COLOR-VALID                PIC 9 VALUE 0.
+
+       01  WS-FIN-PGM                   PIC X(1) VALUE 'N'.
+           88  WS-PGM-TERMINE                VALUE 'O'.
+
+       01  WS-PROCHAINE-LIGNE           PIC 9(3).
+       01  WS-LIGNE-RECHERCHE           PIC 9(3).
+       01  WS-SAVE-CODE-GARANTIE        PIC X(6).
+       01  WS-GA-IDX-ANNULE             PIC 9(2) VALUE ZERO.
+
+      *> Suivi de la transaction en attente de commit par Valider
+      *> (requete 004 - historique d'audit ; requete 009 - la mise a
+      *> jour reelle de CONTRAT-FILE/GARANTIE-FILE n'a lieu qu'au
+      *> moment ou Valider s'execute, pas au moment de la saisie, pour
+      *> que l'autorisation WS-PEUT-VALIDER gouverne reellement l'ecriture).
+       01  WS-DERNIERE-ACTION            PIC X(1) VALUE SPACE.
+           88  WS-ACTION-EN-ATTENTE         VALUE 'L' 'M' 'R'.
+       01  WS-CHAMP-MODIFIE              PIC X(20) VALUE SPACES.
+       01  WS-VALEUR-AVANT               PIC X(40) VALUE SPACES.
+       01  WS-VALEUR-APRES               PIC X(40) VALUE SPACES.
+       01  WS-DATE-HEURE                 PIC 9(14).
+
+      *> CONTRAT-FILE n'est reecrit par Valider que si une des actions
+      *> en attente a effectivement touche le contrat courant.
+       01  WS-CONTRAT-A-REECRIRE         PIC X(1) VALUE 'N'.
+           88  WS-CONTRAT-EN-ATTENTE         VALUE 'O'.
+
+      *> Champs individuellement modifies en attente de validation
+      *> (Modification requete 004/006, Resiliation) - une ligne par
+      *> champ reellement change, pas seulement le dernier.
+      *> WS-CA-TYPE-ACTION porte le code d'action au moment ou le champ a
+      *> ete empile (M=Modification, R=Resiliation), pas au moment ou
+      *> Valider s'execute : WS-DERNIERE-ACTION seul ne suffit plus des
+      *> qu'une Modification et une Resiliation sont en attente sur le
+      *> meme contrat, car la seconde action ecraserait le code de la
+      *> premiere pour toutes les lignes deja empilees (revue round 2).
+      *> WS-CA-NO-CONTRAT porte, de la meme facon, le numero de contrat
+      *> pour lequel la ligne a ete empilee : WS-NO-CONTRAT-COURANT seul
+      *> ne suffit plus des que des lignes restent en attente sur un
+      *> contrat pendant qu'un autre est ouvert (revue round 3).
+       01  WS-CHAMP-ATTENTE.
+           05  WS-CA-LIGNE OCCURS 10 TIMES INDEXED BY WS-CA-IDX.
+               10  WS-CA-NO-CONTRAT      PIC X(10).
+               10  WS-CA-CHAMP           PIC X(20).
+               10  WS-CA-AVANT           PIC X(40).
+               10  WS-CA-APRES           PIC X(40).
+               10  WS-CA-TYPE-ACTION     PIC X(1).
+       01  WS-NB-CHAMP-ATTENTE           PIC 9(2) VALUE ZERO.
+       01  WS-NB-CHAMP-AVANT             PIC 9(2) VALUE ZERO.
+       01  WS-NOM-CHAMP-TEMP             PIC X(20).
+       01  WS-VAL-AVANT-TEMP             PIC X(40).
+       01  WS-VAL-APRES-TEMP             PIC X(40).
+       01  WS-TYPE-ACTION-TEMP           PIC X(1).
+       01  WS-MONTANT-EDITE              PIC ZZZZZZ9,99.
+
+      *> Valeurs du contrat avant Modification, pour detecter quels
+      *> champs ont reellement change une fois l'ecran ressaisi.
+       01  WS-AVANT-MODIFICATION.
+           05  WS-AV-ID-ADHERENT         PIC X(10).
+           05  WS-AV-NOM-ADHERENT        PIC X(40).
+           05  WS-AV-CODE-PRODUIT        PIC X(6).
+           05  WS-AV-DATE-EFFET          PIC 9(8).
+           05  WS-AV-DATE-ECHEANCE       PIC 9(8).
+           05  WS-AV-MONTANT-PRIME       PIC 9(7)V99.
+       01  WS-STATUT-AVANT               PIC X(1).
+       01  WS-DATE-RESIL-AVANT           PIC 9(8).
+       01  WS-MOTIF-RESIL-AVANT          PIC X(40).
+
+      *> Actions garantie (ajout/retrait) en attente de validation -
+      *> chaque ligne d'Affectation saisie dans une meme session est
+      *> empilee ici ; Valider les ecrit toutes sur GARANTIE-FILE et
+      *> en trace chacune dans CONTRAT-HISTO (requete 004/009).
+      *> WS-GA-TYPE-ACTION porte le code d'action CONTRAT-HISTO (meme
+      *> role que WS-CA-TYPE-ACTION ci-dessus) ; WS-GA-ACTION reste
+      *> reserve a la distinction ajout/suppression de la ligne elle-meme.
+      *> WS-GA-NO-CONTRAT porte le numero de contrat pour lequel la ligne
+      *> a ete empilee, et non celui ouvert au moment de Valider : sans ce
+      *> tag, une ligne empilee pour un contrat A et encore en attente
+      *> quand l'operateur ouvre un contrat B avant de Valider se
+      *> retrouvait ecrite sur GARANTIE-FILE/CONTRAT-HISTO sous le numero
+      *> de B (revue round 3).
+       01  WS-GARANTIE-ATTENTE.
+           05  WS-GA-LIGNE OCCURS 20 TIMES INDEXED BY WS-GA-IDX.
+               10  WS-GA-NO-CONTRAT      PIC X(10).
+               10  WS-GA-ACTION          PIC X(1).
+                   88  WS-GA-ACTION-AJOUT        VALUE 'A'.
+                   88  WS-GA-ACTION-SUPPRESSION  VALUE 'S'.
+               10  WS-GA-NO-LIGNE        PIC 9(3).
+               10  WS-GA-CODE-GARANTIE   PIC X(6).
+               10  WS-GA-LIBELLE         PIC X(30).
+               10  WS-GA-CAPITAL-ASSURE  PIC 9(9)V99.
+               10  WS-GA-PRIME           PIC 9(7)V99.
+               10  WS-GA-TYPE-ACTION     PIC X(1).
+       01  WS-NB-GARANTIE-ATTENTE        PIC 9(2) VALUE ZERO.
+
+      *> Instantane complet du contrat en attente de commit, indexe par
+      *> son numero de contrat. Alimente par 4060-SAUVEGARDER-CONTRAT-
+      *> ATTENTE des qu'une Affectation/Modification/Resiliation modifie
+      *> l'enregistrement en memoire, et relu par 0200-CHARGER-CONTRAT-
+      *> COURANT pour qu'une Lecture ou une action ulterieure sur le meme
+      *> contrat ne reecrase pas l'edition en attente avant Valider ; et
+      *> par 5000-VALIDATION pour reecrire CONTRAT-FILE a partir de cet
+      *> instantane plutot que du tampon FD courant, quel qu'il soit au
+      *> moment ou Valider s'execute (revue round 2).
+       01  WS-CONTRAT-ATTENTE.
+           05  WS-CTA-NO-CONTRAT         PIC X(10) VALUE SPACES.
+           05  WS-CTA-ID-ADHERENT        PIC X(10).
+           05  WS-CTA-NOM-ADHERENT       PIC X(40).
+           05  WS-CTA-CODE-PRODUIT       PIC X(6).
+           05  WS-CTA-DATE-EFFET         PIC 9(8).
+           05  WS-CTA-DATE-ECHEANCE      PIC 9(8).
+           05  WS-CTA-MONTANT-PRIME      PIC 9(7)V99.
+           05  WS-CTA-STATUT             PIC X(1).
+           05  WS-CTA-DATE-RESILIATION   PIC 9(8).
+           05  WS-CTA-MOTIF-RESILIATION  PIC X(40).
+           05  WS-CTA-NB-GARANTIES       PIC 9(3).
+
+       SCREEN SECTION.
+       COPY "MENU-CONTRACT-SCREEN.cpy".
+       COPY "GARANTIE-SCREEN.cpy".
+       COPY "CONTRAT-DETAIL-SCREEN.cpy".
+       COPY "RESILIATION-SCREEN.cpy".
+
+       PROCEDURE DIVISION.
+       0000-DEBUT.
+           PERFORM 0100-OUVERTURE
+           DISPLAY "IDENTIFIANT OPERATEUR : " WITH NO ADVANCING
+           ACCEPT WS-ID-OPERATEUR
+           PERFORM 0150-AUTORISER-OPERATEUR
+           PERFORM 1000-MENU UNTIL WS-PGM-TERMINE
+           PERFORM 0900-FERMETURE
+           STOP RUN.
+
+       0100-OUVERTURE.
+           OPEN I-O CONTRAT-FILE
+           OPEN I-O GARANTIE-FILE
+           OPEN EXTEND HISTO-FILE
+           OPEN EXTEND ATTESTATION-FILE
+           OPEN INPUT OPERATEUR-FILE.
+
+      *> 0150-AUTORISER-OPERATEUR : determine si l'operateur connecte
+      *> peut modifier/resilier et/ou valider un contrat, et ajuste la
+      *> couleur des libelles correspondants sur le menu en consequence
+      *> (requete 009). Un identifiant inconnu est traite comme non
+      *> autorise plutot que de rejeter la connexion, pour laisser acces
+      *> aux actions de lecture seule (Lecture, Recherche).
+       0150-AUTORISER-OPERATEUR.
+           MOVE WS-ID-OPERATEUR TO OPE-ID
+           READ OPERATEUR-FILE
+               KEY IS OPE-ID
+               INVALID KEY
+                   MOVE 'N' TO WS-AUTORISE-MODIF WS-AUTORISE-VALID
+           END-READ
+           IF WS-FS-OPERATEUR-OK
+               MOVE OPE-AUTOR-MODIF TO WS-AUTORISE-MODIF
+               MOVE OPE-AUTOR-VALID TO WS-AUTORISE-VALID
+           END-IF
+           IF WS-PEUT-MODIFIER
+               MOVE 2 TO WS-COLOR-MODIF
+           ELSE
+               MOVE 0 TO WS-COLOR-MODIF
+           END-IF
+           IF WS-PEUT-VALIDER
+               MOVE 2 TO WS-COLOR-VALID
+           ELSE
+               MOVE 0 TO WS-COLOR-VALID
+           END-IF.
+
+       0900-FERMETURE.
+           CLOSE CONTRAT-FILE
+           CLOSE GARANTIE-FILE
+           CLOSE HISTO-FILE
+           CLOSE ATTESTATION-FILE
+           CLOSE OPERATEUR-FILE.
+
+       1000-MENU.
+           MOVE SPACES TO WS-CHOICES
+           DISPLAY MENU-CONTRACT-SCREEN
+           ACCEPT MENU-CONTRACT-SCREEN
+           EVALUATE TRUE
+               WHEN WS-LINK-CHOICE = 'O'
+                   IF WS-PEUT-MODIFIER
+                       PERFORM 2000-AFFECTATION
+                   ELSE
+                       DISPLAY "ACCES REFUSE : AFFECTATION NON AUTORISEE"
+                   END-IF
+               WHEN WS-READ-CHOICE = 'O'
+                   PERFORM 3000-LECTURE
+               WHEN WS-UPDATE-CHOICE = 'O'
+                   IF WS-PEUT-MODIFIER
+                       PERFORM 4000-MODIFICATION
+                   ELSE
+                       DISPLAY "ACCES REFUSE : MODIFICATION NON AUTORISEE"
+                   END-IF
+               WHEN WS-DELETE-CHOICE = 'O'
+                   IF WS-PEUT-MODIFIER
+                       PERFORM 4500-RESILIATION
+                   ELSE
+                       DISPLAY "ACCES REFUSE : RESILIATION NON AUTORISEE"
+                   END-IF
+               WHEN WS-VALIDE-CHOICE = 'O'
+                   IF WS-PEUT-VALIDER
+                       PERFORM 5000-VALIDATION
+                   ELSE
+                       DISPLAY "ACCES REFUSE : VALIDATION NON AUTORISEE"
+                   END-IF
+               WHEN WS-SEARCH-CHOICE = 'O'
+                   PERFORM 1500-RECHERCHE
+               WHEN WS-RETURN-CHOICE = 'O'
+                   SET WS-PGM-TERMINE TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *> 1500-RECHERCHE : bascule vers l'ecran de liste/recherche de
+      *> contrats (requete 005) quand l'operateur ne connait pas le
+      *> numero de contrat exact. Le numero choisi est recopie dans
+      *> WS-CUSTOMER pour etre repris tel quel par l'Affectation, la
+      *> Lecture, la Modification ou la Resiliation.
+       1500-RECHERCHE.
+           MOVE SPACES TO WS-NO-CONTRAT-SELECTIONNE
+           CALL "CONTRAT-LISTE" USING WS-NO-CONTRAT-SELECTIONNE
+           IF WS-NO-CONTRAT-SELECTIONNE NOT = SPACES
+               MOVE WS-NO-CONTRAT-SELECTIONNE TO WS-CUSTOMER(1:10)
+           END-IF.
+
+      *> 0200-CHARGER-CONTRAT-COURANT : lit CONTRAT-FILE pour
+      *> WS-NO-CONTRAT-COURANT, puis, si ce contrat a deja une edition en
+      *> attente de Valider (WS-CONTRAT-EN-ATTENTE et meme numero que
+      *> WS-CTA-NO-CONTRAT), restaure l'instantane en memoire par-dessus
+      *> ce qui vient d'etre relu sur disque. Sans cela, toute nouvelle
+      *> Lecture/Affectation/Modification/Resiliation sur le contrat deja
+      *> en attente ecraserait l'edition non committee avec la version
+      *> encore sur disque (revue round 2). Paragraphe partage par
+      *> 2000-AFFECTATION, 3000-LECTURE, 4000-MODIFICATION et
+      *> 4500-RESILIATION.
+       0200-CHARGER-CONTRAT-COURANT.
+           MOVE WS-NO-CONTRAT-COURANT TO CTR-NO-CONTRAT
+           READ CONTRAT-FILE
+               KEY IS CTR-NO-CONTRAT
+               INVALID KEY
+                   DISPLAY "CONTRAT INCONNU : " WS-NO-CONTRAT-COURANT
+           END-READ
+           IF WS-FS-CONTRAT-OK
+               AND WS-CONTRAT-EN-ATTENTE
+               AND WS-CTA-NO-CONTRAT = WS-NO-CONTRAT-COURANT
+               PERFORM 0250-RESTAURER-CONTRAT-ATTENTE
+           END-IF.
+
+      *> Recopie l'instantane WS-CONTRAT-ATTENTE sur le tampon FD
+      *> CONTRAT-ENR qui vient d'etre relu (CTR-NO-CONTRAT lui-meme n'a
+      *> pas besoin d'etre restaure, la cle est deja la bonne).
+       0250-RESTAURER-CONTRAT-ATTENTE.
+           MOVE WS-CTA-ID-ADHERENT        TO CTR-ID-ADHERENT
+           MOVE WS-CTA-NOM-ADHERENT       TO CTR-NOM-ADHERENT
+           MOVE WS-CTA-CODE-PRODUIT       TO CTR-CODE-PRODUIT
+           MOVE WS-CTA-DATE-EFFET         TO CTR-DATE-EFFET
+           MOVE WS-CTA-DATE-ECHEANCE      TO CTR-DATE-ECHEANCE
+           MOVE WS-CTA-MONTANT-PRIME      TO CTR-MONTANT-PRIME
+           MOVE WS-CTA-STATUT             TO CTR-STATUT
+           MOVE WS-CTA-DATE-RESILIATION   TO CTR-DATE-RESILIATION
+           MOVE WS-CTA-MOTIF-RESILIATION  TO CTR-MOTIF-RESILIATION
+           MOVE WS-CTA-NB-GARANTIES       TO CTR-NB-GARANTIES.
+
+      *> Sauvegarde l'enregistrement CONTRAT-ENR courant (tel que
+      *> mutable en memoire par l'action en cours) dans WS-CONTRAT-ATTENTE,
+      *> tague du numero de contrat. Appele par chaque paragraphe qui
+      *> modifie effectivement le tampon avant Valider, pour que l'edition
+      *> survive a une relecture intercurrente (revue round 2).
+       4060-SAUVEGARDER-CONTRAT-ATTENTE.
+           MOVE WS-NO-CONTRAT-COURANT    TO WS-CTA-NO-CONTRAT
+           MOVE CTR-ID-ADHERENT          TO WS-CTA-ID-ADHERENT
+           MOVE CTR-NOM-ADHERENT         TO WS-CTA-NOM-ADHERENT
+           MOVE CTR-CODE-PRODUIT         TO WS-CTA-CODE-PRODUIT
+           MOVE CTR-DATE-EFFET           TO WS-CTA-DATE-EFFET
+           MOVE CTR-DATE-ECHEANCE        TO WS-CTA-DATE-ECHEANCE
+           MOVE CTR-MONTANT-PRIME        TO WS-CTA-MONTANT-PRIME
+           MOVE CTR-STATUT               TO WS-CTA-STATUT
+           MOVE CTR-DATE-RESILIATION     TO WS-CTA-DATE-RESILIATION
+           MOVE CTR-MOTIF-RESILIATION    TO WS-CTA-MOTIF-RESILIATION
+           MOVE CTR-NB-GARANTIES         TO WS-CTA-NB-GARANTIES.
+
+      *> 2000-AFFECTATION : rattache N garanties au contrat courant.
+      *> Chaque ligne saisie est empilee dans WS-GARANTIE-ATTENTE (ajout
+      *> ou suppression logique) jusqu'a saisie d'un code garantie vide ;
+      *> rien n'est ecrit sur GARANTIE-FILE/CONTRAT-FILE avant que
+      *> Valider ne commite la session (requete 004/009). WS-PROCHAINE-
+      *> LIGNE part de CTR-NB-GARANTIES tel que restaure par
+      *> 0200-CHARGER-CONTRAT-COURANT, qui inclut deja les ajouts d'une
+      *> precedente session Affectation non encore validee sur ce meme
+      *> contrat (revue round 2) - sans cela deux sessions successives
+      *> attribueraient le meme GAR-NO-LIGNE a leurs lignes ajoutees.
+       2000-AFFECTATION.
+           MOVE WS-CUSTOMER(1:10) TO WS-NO-CONTRAT-COURANT
+           PERFORM 0200-CHARGER-CONTRAT-COURANT
+           IF WS-FS-CONTRAT-OK
+               MOVE CTR-NB-GARANTIES TO WS-PROCHAINE-LIGNE
+               MOVE 'X' TO GAR-CODE-GARANTIE
+               PERFORM 2100-SAISIE-GARANTIE
+                   UNTIL GAR-CODE-GARANTIE = SPACES
+           END-IF.
+
+       2100-SAISIE-GARANTIE.
+           MOVE SPACES TO GAR-CODE-GARANTIE GAR-LIBELLE
+           MOVE ZEROS TO GAR-CAPITAL-ASSURE GAR-PRIME
+           MOVE SPACES TO WS-ACTION-GARANTIE
+           DISPLAY GARANTIE-SCREEN
+           ACCEPT GARANTIE-SCREEN
+           IF GAR-CODE-GARANTIE NOT = SPACES
+               EVALUATE TRUE
+                   WHEN WS-ACTION-AJOUT
+                       PERFORM 2200-AJOUTER-GARANTIE
+                   WHEN WS-ACTION-SUPPRESSION
+                       PERFORM 2300-RETIRER-GARANTIE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+      *> Empile l'ajout dans WS-GARANTIE-ATTENTE ; CTR-NB-GARANTIES est
+      *> mis a jour en memoire (pas encore reecrit) pour que la ligne
+      *> suivante de la meme session Affectation recoive le bon
+      *> GAR-NO-LIGNE.
+       2200-AJOUTER-GARANTIE.
+           ADD 1 TO WS-PROCHAINE-LIGNE
+           ADD 1 TO WS-NB-GARANTIE-ATTENTE
+           SET WS-GA-IDX TO WS-NB-GARANTIE-ATTENTE
+           MOVE WS-NO-CONTRAT-COURANT TO WS-GA-NO-CONTRAT(WS-GA-IDX)
+           SET WS-GA-ACTION-AJOUT(WS-GA-IDX) TO TRUE
+           MOVE WS-PROCHAINE-LIGNE TO WS-GA-NO-LIGNE(WS-GA-IDX)
+           MOVE GAR-CODE-GARANTIE TO WS-GA-CODE-GARANTIE(WS-GA-IDX)
+           MOVE GAR-LIBELLE TO WS-GA-LIBELLE(WS-GA-IDX)
+           MOVE GAR-CAPITAL-ASSURE TO WS-GA-CAPITAL-ASSURE(WS-GA-IDX)
+           MOVE GAR-PRIME TO WS-GA-PRIME(WS-GA-IDX)
+           MOVE 'L' TO WS-GA-TYPE-ACTION(WS-GA-IDX)
+           MOVE WS-PROCHAINE-LIGNE TO CTR-NB-GARANTIES
+           SET WS-CONTRAT-EN-ATTENTE TO TRUE
+           MOVE 'L' TO WS-DERNIERE-ACTION
+           PERFORM 4060-SAUVEGARDER-CONTRAT-ATTENTE.
+
+      *> La ligne a retirer est identifiee par son code garantie. On
+      *> cherche d'abord un ajout encore en attente (WS-GARANTIE-ATTENTE,
+      *> pas encore ecrit sur GARANTIE-FILE) saisi plus tot dans la meme
+      *> session non validee pour CE contrat : le cas echeant on annule
+      *> simplement cet ajout en attente (2350) plutot que de chercher sur
+      *> le fichier ou la ligne n'existe pas encore (revue round 2). Le
+      *> filtre sur WS-GA-NO-CONTRAT evite qu'un retrait saisi sur un
+      *> contrat annule a tort un ajout encore en attente sur un autre
+      *> contrat (revue round 3). Sinon on retrouve la derniere ligne
+      *> active sur GARANTIE-FILE et on empile son retrait dans
+      *> WS-GARANTIE-ATTENTE (pas de suppression physique ni de REWRITE
+      *> immediat - historique + requete 009).
+       2300-RETIRER-GARANTIE.
+           MOVE GAR-CODE-GARANTIE TO WS-SAVE-CODE-GARANTIE
+           MOVE ZERO TO WS-GA-IDX-ANNULE
+           PERFORM VARYING WS-GA-IDX FROM WS-NB-GARANTIE-ATTENTE BY -1
+               UNTIL WS-GA-IDX = 0 OR WS-GA-IDX-ANNULE > 0
+               IF WS-GA-ACTION-AJOUT(WS-GA-IDX)
+                   AND WS-GA-CODE-GARANTIE(WS-GA-IDX) = WS-SAVE-CODE-GARANTIE
+                   AND WS-GA-NO-CONTRAT(WS-GA-IDX) = WS-NO-CONTRAT-COURANT
+                   SET WS-GA-IDX-ANNULE TO WS-GA-IDX
+               END-IF
+           END-PERFORM
+           IF WS-GA-IDX-ANNULE > 0
+               PERFORM 2350-ANNULER-GARANTIE-ATTENTE
+           ELSE
+               PERFORM 2400-RETIRER-GARANTIE-FICHIER
+           END-IF.
+
+      *> Retire l'entree WS-GA-IDX-ANNULE de WS-GARANTIE-ATTENTE en
+      *> tassant les lignes suivantes d'un cran, puis decremente le
+      *> compteur - l'ajout correspondant n'a jamais ete ecrit sur
+      *> GARANTIE-FILE, il n'y a donc rien d'autre a defaire.
+       2350-ANNULER-GARANTIE-ATTENTE.
+           PERFORM VARYING WS-GA-IDX FROM WS-GA-IDX-ANNULE BY 1
+               UNTIL WS-GA-IDX >= WS-NB-GARANTIE-ATTENTE
+               MOVE WS-GA-LIGNE(WS-GA-IDX + 1) TO WS-GA-LIGNE(WS-GA-IDX)
+           END-PERFORM
+           SUBTRACT 1 FROM WS-NB-GARANTIE-ATTENTE
+           SUBTRACT 1 FROM WS-PROCHAINE-LIGNE
+           MOVE WS-PROCHAINE-LIGNE TO CTR-NB-GARANTIES
+           MOVE 'L' TO WS-DERNIERE-ACTION
+           PERFORM 4060-SAUVEGARDER-CONTRAT-ATTENTE.
+
+       2400-RETIRER-GARANTIE-FICHIER.
+           PERFORM VARYING WS-LIGNE-RECHERCHE
+               FROM WS-PROCHAINE-LIGNE BY -1
+               UNTIL WS-LIGNE-RECHERCHE = 0
+               MOVE WS-NO-CONTRAT-COURANT TO GAR-NO-CONTRAT
+               MOVE WS-LIGNE-RECHERCHE TO GAR-NO-LIGNE
+               READ GARANTIE-FILE
+                   KEY IS GAR-CLE
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               IF WS-FS-GARANTIE-OK
+                   AND GAR-CODE-GARANTIE = WS-SAVE-CODE-GARANTIE
+                   AND GAR-STATUT-ACTIVE
+                   ADD 1 TO WS-NB-GARANTIE-ATTENTE
+                   SET WS-GA-IDX TO WS-NB-GARANTIE-ATTENTE
+                   MOVE WS-NO-CONTRAT-COURANT TO WS-GA-NO-CONTRAT(WS-GA-IDX)
+                   SET WS-GA-ACTION-SUPPRESSION(WS-GA-IDX) TO TRUE
+                   MOVE WS-LIGNE-RECHERCHE TO WS-GA-NO-LIGNE(WS-GA-IDX)
+                   MOVE WS-SAVE-CODE-GARANTIE
+                       TO WS-GA-CODE-GARANTIE(WS-GA-IDX)
+                   MOVE 'L' TO WS-GA-TYPE-ACTION(WS-GA-IDX)
+                   MOVE 'L' TO WS-DERNIERE-ACTION
+                   MOVE 0 TO WS-LIGNE-RECHERCHE
+               END-IF
+           END-PERFORM.
+
+      *> 3000-LECTURE : affichage seul, aucune mise a jour possible.
+      *> Passe par 0200-CHARGER-CONTRAT-COURANT pour qu'une Lecture sur
+      *> un contrat dont l'edition est en attente de Valider affiche
+      *> cette edition et ne la perde pas (revue round 2).
+       3000-LECTURE.
+           MOVE WS-CUSTOMER(1:10) TO WS-NO-CONTRAT-COURANT
+           PERFORM 0200-CHARGER-CONTRAT-COURANT
+           IF WS-FS-CONTRAT-OK
+               DISPLAY CONTRAT-DETAIL-SCREEN
+           END-IF.
+
+      *> 4000-MODIFICATION : les champs modifiables sont saisis, puis
+      *> compares a leur valeur d'avant-saisie ; seuls les champs qui
+      *> ont reellement change sont empiles dans WS-CHAMP-ATTENTE (une
+      *> ligne d'historique par champ touche - requete 004/006). Le
+      *> contrat lui-meme n'est reecrit qu'au moment de Valider.
+      *> WS-NB-CHAMP-ATTENTE n'est plus remis a zero en entrant : une
+      *> Resiliation en attente sur ce meme contrat (ou une Modification
+      *> anterieure non validee) peut deja y avoir empile des lignes, et
+      *> les ecraser leur ferait perdre leur trace d'audit alors que le
+      *> changement sous-jacent reste, lui, committe via WS-CONTRAT-
+      *> ATTENTE (revue round 3). WS-NB-CHAMP-AVANT retient le compteur
+      *> d'entree pour ne declencher la sauvegarde du contrat que si
+      *> cette saisie a effectivement empile un nouveau champ.
+       4000-MODIFICATION.
+           MOVE WS-CUSTOMER(1:10) TO WS-NO-CONTRAT-COURANT
+           PERFORM 0200-CHARGER-CONTRAT-COURANT
+           IF WS-FS-CONTRAT-OK
+               MOVE 'M' TO WS-TYPE-ACTION-TEMP
+               MOVE WS-NB-CHAMP-ATTENTE TO WS-NB-CHAMP-AVANT
+               MOVE CTR-ID-ADHERENT   TO WS-AV-ID-ADHERENT
+               MOVE CTR-NOM-ADHERENT  TO WS-AV-NOM-ADHERENT
+               MOVE CTR-CODE-PRODUIT  TO WS-AV-CODE-PRODUIT
+               MOVE CTR-DATE-EFFET    TO WS-AV-DATE-EFFET
+               MOVE CTR-DATE-ECHEANCE TO WS-AV-DATE-ECHEANCE
+               MOVE CTR-MONTANT-PRIME TO WS-AV-MONTANT-PRIME
+               DISPLAY CONTRAT-DETAIL-SCREEN
+               ACCEPT CONTRAT-DETAIL-SCREEN
+               IF CTR-ID-ADHERENT NOT = WS-AV-ID-ADHERENT
+                   MOVE 'CTR-ID-ADHERENT' TO WS-NOM-CHAMP-TEMP
+                   MOVE WS-AV-ID-ADHERENT TO WS-VAL-AVANT-TEMP
+                   MOVE CTR-ID-ADHERENT TO WS-VAL-APRES-TEMP
+                   PERFORM 4050-EMPILER-CHAMP-ATTENTE
+               END-IF
+               IF CTR-NOM-ADHERENT NOT = WS-AV-NOM-ADHERENT
+                   MOVE 'CTR-NOM-ADHERENT' TO WS-NOM-CHAMP-TEMP
+                   MOVE WS-AV-NOM-ADHERENT TO WS-VAL-AVANT-TEMP
+                   MOVE CTR-NOM-ADHERENT TO WS-VAL-APRES-TEMP
+                   PERFORM 4050-EMPILER-CHAMP-ATTENTE
+               END-IF
+               IF CTR-CODE-PRODUIT NOT = WS-AV-CODE-PRODUIT
+                   MOVE 'CTR-CODE-PRODUIT' TO WS-NOM-CHAMP-TEMP
+                   MOVE WS-AV-CODE-PRODUIT TO WS-VAL-AVANT-TEMP
+                   MOVE CTR-CODE-PRODUIT TO WS-VAL-APRES-TEMP
+                   PERFORM 4050-EMPILER-CHAMP-ATTENTE
+               END-IF
+               IF CTR-DATE-EFFET NOT = WS-AV-DATE-EFFET
+                   MOVE 'CTR-DATE-EFFET' TO WS-NOM-CHAMP-TEMP
+                   MOVE WS-AV-DATE-EFFET TO WS-VAL-AVANT-TEMP
+                   MOVE CTR-DATE-EFFET TO WS-VAL-APRES-TEMP
+                   PERFORM 4050-EMPILER-CHAMP-ATTENTE
+               END-IF
+               IF CTR-DATE-ECHEANCE NOT = WS-AV-DATE-ECHEANCE
+                   MOVE 'CTR-DATE-ECHEANCE' TO WS-NOM-CHAMP-TEMP
+                   MOVE WS-AV-DATE-ECHEANCE TO WS-VAL-AVANT-TEMP
+                   MOVE CTR-DATE-ECHEANCE TO WS-VAL-APRES-TEMP
+                   PERFORM 4050-EMPILER-CHAMP-ATTENTE
+               END-IF
+               IF CTR-MONTANT-PRIME NOT = WS-AV-MONTANT-PRIME
+                   MOVE 'CTR-MONTANT-PRIME' TO WS-NOM-CHAMP-TEMP
+                   MOVE WS-AV-MONTANT-PRIME TO WS-MONTANT-EDITE
+                   MOVE WS-MONTANT-EDITE TO WS-VAL-AVANT-TEMP
+                   MOVE CTR-MONTANT-PRIME TO WS-MONTANT-EDITE
+                   MOVE WS-MONTANT-EDITE TO WS-VAL-APRES-TEMP
+                   PERFORM 4050-EMPILER-CHAMP-ATTENTE
+               END-IF
+               IF WS-NB-CHAMP-ATTENTE > WS-NB-CHAMP-AVANT
+                   SET WS-CONTRAT-EN-ATTENTE TO TRUE
+                   MOVE 'M' TO WS-DERNIERE-ACTION
+                   PERFORM 4060-SAUVEGARDER-CONTRAT-ATTENTE
+               END-IF
+           END-IF.
+
+      *> Empile un champ modifie (nom/avant/apres deja charges dans les
+      *> variables temporaires) dans WS-CHAMP-ATTENTE. Partage par
+      *> 4000-MODIFICATION et 4500-RESILIATION.
+       4050-EMPILER-CHAMP-ATTENTE.
+           ADD 1 TO WS-NB-CHAMP-ATTENTE
+           SET WS-CA-IDX TO WS-NB-CHAMP-ATTENTE
+           MOVE WS-NO-CONTRAT-COURANT TO WS-CA-NO-CONTRAT(WS-CA-IDX)
+           MOVE WS-NOM-CHAMP-TEMP TO WS-CA-CHAMP(WS-CA-IDX)
+           MOVE WS-VAL-AVANT-TEMP TO WS-CA-AVANT(WS-CA-IDX)
+           MOVE WS-VAL-APRES-TEMP TO WS-CA-APRES(WS-CA-IDX)
+           MOVE WS-TYPE-ACTION-TEMP TO WS-CA-TYPE-ACTION(WS-CA-IDX).
+
+      *> 4500-RESILIATION : fixe le statut, la date de fin et le motif
+      *> saisis a l'ecran plutot que d'effacer ou reecrire les champs via
+      *> la Modification ; les trois sont diffuses et empiles comme pour
+      *> une Modification, pas seulement le statut - les regulateurs
+      *> attendent de voir pourquoi et quand un contrat a ete resilie
+      *> (requete 001/004, revue round 3). Le contrat n'est reecrit qu'au
+      *> moment de Valider. WS-NB-CHAMP-ATTENTE n'est plus remis a zero en
+      *> entrant, pour la meme raison que dans 4000-MODIFICATION (revue
+      *> round 3).
+       4500-RESILIATION.
+           MOVE WS-CUSTOMER(1:10) TO WS-NO-CONTRAT-COURANT
+           PERFORM 0200-CHARGER-CONTRAT-COURANT
+           IF WS-FS-CONTRAT-OK
+               MOVE WS-NB-CHAMP-ATTENTE TO WS-NB-CHAMP-AVANT
+               MOVE CTR-STATUT TO WS-STATUT-AVANT
+               MOVE CTR-DATE-RESILIATION TO WS-DATE-RESIL-AVANT
+               MOVE CTR-MOTIF-RESILIATION TO WS-MOTIF-RESIL-AVANT
+               DISPLAY RESILIATION-SCREEN
+               ACCEPT RESILIATION-SCREEN
+               SET CTR-STATUT-RESILIE TO TRUE
+               MOVE 'R' TO WS-TYPE-ACTION-TEMP
+               IF CTR-STATUT NOT = WS-STATUT-AVANT
+                   MOVE 'CTR-STATUT' TO WS-NOM-CHAMP-TEMP
+                   MOVE WS-STATUT-AVANT TO WS-VAL-AVANT-TEMP
+                   MOVE CTR-STATUT TO WS-VAL-APRES-TEMP
+                   PERFORM 4050-EMPILER-CHAMP-ATTENTE
+               END-IF
+               IF CTR-DATE-RESILIATION NOT = WS-DATE-RESIL-AVANT
+                   MOVE 'CTR-DATE-RESILIATION' TO WS-NOM-CHAMP-TEMP
+                   MOVE WS-DATE-RESIL-AVANT TO WS-VAL-AVANT-TEMP
+                   MOVE CTR-DATE-RESILIATION TO WS-VAL-APRES-TEMP
+                   PERFORM 4050-EMPILER-CHAMP-ATTENTE
+               END-IF
+               IF CTR-MOTIF-RESILIATION NOT = WS-MOTIF-RESIL-AVANT
+                   MOVE 'CTR-MOTIF-RESILIATION' TO WS-NOM-CHAMP-TEMP
+                   MOVE WS-MOTIF-RESIL-AVANT TO WS-VAL-AVANT-TEMP
+                   MOVE CTR-MOTIF-RESILIATION TO WS-VAL-APRES-TEMP
+                   PERFORM 4050-EMPILER-CHAMP-ATTENTE
+               END-IF
+               IF WS-NB-CHAMP-ATTENTE > WS-NB-CHAMP-AVANT
+                   SET WS-CONTRAT-EN-ATTENTE TO TRUE
+                   MOVE 'R' TO WS-DERNIERE-ACTION
+                   PERFORM 4060-SAUVEGARDER-CONTRAT-ATTENTE
+               END-IF
+           END-IF.
+
+      *> 5000-VALIDATION : commit formel de la transaction en attente -
+      *> c'est cet evenement, et lui seul, qui ecrit sur CONTRAT-FILE /
+      *> GARANTIE-FILE (requete 009 : tant que WS-PEUT-VALIDER n'est pas
+      *> confirme par 1000-MENU, rien de saisi depuis Affectation /
+      *> Modification / Resiliation n'est committe) et qui alimente
+      *> CONTRAT-HISTO.
+       5000-VALIDATION.
+           IF WS-ACTION-EN-ATTENTE
+               IF WS-CONTRAT-EN-ATTENTE
+                   MOVE WS-CTA-NO-CONTRAT TO CTR-NO-CONTRAT
+                   READ CONTRAT-FILE
+                       KEY IS CTR-NO-CONTRAT
+                       INVALID KEY
+                           DISPLAY "ERREUR VALIDATION : CONTRAT INTROUVABLE "
+                               WS-CTA-NO-CONTRAT
+                   END-READ
+                   IF WS-FS-CONTRAT-OK
+                       PERFORM 0250-RESTAURER-CONTRAT-ATTENTE
+                       REWRITE CONTRAT-ENR
+                   END-IF
+                   MOVE 'N' TO WS-CONTRAT-A-REECRIRE
+               END-IF
+               PERFORM 5100-ECRIRE-HISTO-CHAMP-ATTENTE
+                   VARYING WS-CA-IDX FROM 1 BY 1
+                   UNTIL WS-CA-IDX > WS-NB-CHAMP-ATTENTE
+               PERFORM 5200-COMMIT-GARANTIE-ATTENTE
+                   VARYING WS-GA-IDX FROM 1 BY 1
+                   UNTIL WS-GA-IDX > WS-NB-GARANTIE-ATTENTE
+               MOVE SPACE TO WS-DERNIERE-ACTION
+               MOVE SPACES TO WS-CTA-NO-CONTRAT
+               MOVE ZERO TO WS-NB-CHAMP-ATTENTE WS-NB-GARANTIE-ATTENTE
+           END-IF
+           IF WS-CERT-CHOICE = 'O'
+               IF WS-NO-CONTRAT-COURANT = SPACES
+                   DISPLAY "ATTESTATION IMPOSSIBLE : AUCUN CONTRAT COURANT"
+               ELSE
+                   PERFORM 6000-ATTESTATION
+               END-IF
+               MOVE SPACE TO WS-CERT-CHOICE
+           END-IF.
+
+      *> Ecrit une ligne CONTRAT-HISTO pour le champ WS-CA-IDX empile
+      *> par la Modification ou la Resiliation en cours de validation.
+      *> Trace sur WS-CA-NO-CONTRAT, le contrat pour lequel la ligne a ete
+      *> empilee, et non WS-NO-CONTRAT-COURANT qui peut deja designer un
+      *> autre contrat au moment ou Valider s'execute (revue round 3).
+       5100-ECRIRE-HISTO-CHAMP-ATTENTE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-DATE-HEURE
+           MOVE WS-CA-NO-CONTRAT(WS-CA-IDX) TO HIS-NO-CONTRAT
+           MOVE WS-DATE-HEURE              TO HIS-DATE-HEURE
+           MOVE WS-ID-OPERATEUR            TO HIS-ID-OPERATEUR
+           MOVE WS-CA-TYPE-ACTION(WS-CA-IDX) TO HIS-CODE-ACTION
+           MOVE WS-CA-CHAMP(WS-CA-IDX)     TO HIS-CHAMP-MODIFIE
+           MOVE WS-CA-AVANT(WS-CA-IDX)     TO HIS-VALEUR-AVANT
+           MOVE WS-CA-APRES(WS-CA-IDX)     TO HIS-VALEUR-APRES
+           WRITE HISTO-ENR.
+
+      *> Ecrit/reecrit la ligne GARANTIE-FILE empilee au rang
+      *> WS-GA-IDX (ajout ou retrait logique) et trace l'action dans
+      *> CONTRAT-HISTO - chaque ligne d'Affectation saisie pendant la
+      *> session est ainsi auditee, pas seulement la derniere. Chaque
+      *> ligne porte son propre WS-GA-NO-CONTRAT, utilise ici plutot que
+      *> WS-NO-CONTRAT-COURANT, pour rester exacte meme si un autre
+      *> contrat a ete ouvert depuis que la ligne a ete empilee (revue
+      *> round 3).
+       5200-COMMIT-GARANTIE-ATTENTE.
+           EVALUATE TRUE
+               WHEN WS-GA-ACTION-AJOUT(WS-GA-IDX)
+                   MOVE WS-GA-NO-CONTRAT(WS-GA-IDX) TO GAR-NO-CONTRAT
+                   MOVE WS-GA-NO-LIGNE(WS-GA-IDX) TO GAR-NO-LIGNE
+                   MOVE WS-GA-CODE-GARANTIE(WS-GA-IDX)
+                       TO GAR-CODE-GARANTIE
+                   MOVE WS-GA-LIBELLE(WS-GA-IDX) TO GAR-LIBELLE
+                   MOVE WS-GA-CAPITAL-ASSURE(WS-GA-IDX)
+                       TO GAR-CAPITAL-ASSURE
+                   MOVE WS-GA-PRIME(WS-GA-IDX) TO GAR-PRIME
+                   SET GAR-STATUT-ACTIVE TO TRUE
+                   WRITE GARANTIE-ENR
+                       INVALID KEY
+                           DISPLAY "ERREUR ECRITURE GARANTIE : "
+                               WS-FS-GARANTIE
+                   END-WRITE
+                   MOVE 'GAR-CODE-GARANTIE (AJOUT)' TO WS-CHAMP-MODIFIE
+                   MOVE SPACES TO WS-VALEUR-AVANT
+                   MOVE WS-GA-CODE-GARANTIE(WS-GA-IDX) TO WS-VALEUR-APRES
+               WHEN WS-GA-ACTION-SUPPRESSION(WS-GA-IDX)
+                   MOVE WS-GA-NO-CONTRAT(WS-GA-IDX) TO GAR-NO-CONTRAT
+                   MOVE WS-GA-NO-LIGNE(WS-GA-IDX) TO GAR-NO-LIGNE
+                   READ GARANTIE-FILE
+                       KEY IS GAR-CLE
+                       INVALID KEY
+                           DISPLAY "ERREUR LECTURE GARANTIE : "
+                               WS-FS-GARANTIE
+                   END-READ
+                   IF WS-FS-GARANTIE-OK
+                       SET GAR-STATUT-RETIREE TO TRUE
+                       REWRITE GARANTIE-ENR
+                   END-IF
+                   MOVE 'GAR-CODE-GARANTIE (RETRAIT)' TO WS-CHAMP-MODIFIE
+                   MOVE WS-GA-CODE-GARANTIE(WS-GA-IDX) TO WS-VALEUR-AVANT
+                   MOVE SPACES TO WS-VALEUR-APRES
+           END-EVALUATE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-DATE-HEURE
+           MOVE WS-GA-NO-CONTRAT(WS-GA-IDX) TO HIS-NO-CONTRAT
+           MOVE WS-DATE-HEURE         TO HIS-DATE-HEURE
+           MOVE WS-ID-OPERATEUR       TO HIS-ID-OPERATEUR
+           MOVE WS-GA-TYPE-ACTION(WS-GA-IDX) TO HIS-CODE-ACTION
+           MOVE WS-CHAMP-MODIFIE      TO HIS-CHAMP-MODIFIE
+           MOVE WS-VALEUR-AVANT       TO HIS-VALEUR-AVANT
+           MOVE WS-VALEUR-APRES       TO HIS-VALEUR-APRES
+           WRITE HISTO-ENR.
+
+      *> 6000-ATTESTATION : document remis au client des que Valider a
+      *> commit la derniere action (requete 008). CTR-NO-CONTRAT... sont
+      *> deja charges en memoire par l'action qui vient d'etre validee ;
+      *> les lignes de garantie actives sont relues sur GARANTIE-FILE.
+       6000-ATTESTATION.
+           MOVE SPACES TO ATTESTATION-LIGNE
+           STRING 'ATTESTATION D ASSURANCE' DELIMITED BY SIZE
+               INTO ATTESTATION-LIGNE
+           WRITE ATTESTATION-LIGNE
+
+           MOVE SPACES TO ATTESTATION-LIGNE
+           STRING 'Contrat No  : ' CTR-NO-CONTRAT DELIMITED BY SIZE
+               INTO ATTESTATION-LIGNE
+           WRITE ATTESTATION-LIGNE
+
+           MOVE SPACES TO ATTESTATION-LIGNE
+           STRING 'Adherent    : ' CTR-NOM-ADHERENT DELIMITED BY SIZE
+               INTO ATTESTATION-LIGNE
+           WRITE ATTESTATION-LIGNE
+
+           MOVE SPACES TO ATTESTATION-LIGNE
+           STRING 'Produit     : ' CTR-CODE-PRODUIT DELIMITED BY SIZE
+               INTO ATTESTATION-LIGNE
+           WRITE ATTESTATION-LIGNE
+
+           MOVE SPACES TO ATTESTATION-LIGNE
+           STRING 'Date effet  : ' CTR-DATE-EFFET DELIMITED BY SIZE
+               '   Date echeance : ' DELIMITED BY SIZE
+               CTR-DATE-ECHEANCE DELIMITED BY SIZE
+               INTO ATTESTATION-LIGNE
+           WRITE ATTESTATION-LIGNE
+
+           MOVE SPACES TO ATTESTATION-LIGNE
+           STRING 'Garanties couvertes :' DELIMITED BY SIZE
+               INTO ATTESTATION-LIGNE
+           WRITE ATTESTATION-LIGNE
+
+           MOVE WS-NO-CONTRAT-COURANT TO GAR-NO-CONTRAT
+           MOVE ZERO TO GAR-NO-LIGNE
+           START GARANTIE-FILE KEY IS NOT LESS THAN GAR-CLE
+               INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM 6100-IMPRIMER-GARANTIE-SUIVANTE
+               UNTIL WS-FS-GARANTIE-EOF
+               OR GAR-NO-CONTRAT NOT = WS-NO-CONTRAT-COURANT
+
+           MOVE SPACES TO ATTESTATION-LIGNE
+           WRITE ATTESTATION-LIGNE.
+
+       6100-IMPRIMER-GARANTIE-SUIVANTE.
+           READ GARANTIE-FILE NEXT RECORD
+               AT END
+                   SET WS-FS-GARANTIE-EOF TO TRUE
+           END-READ
+           IF WS-FS-GARANTIE-OK
+               AND GAR-NO-CONTRAT = WS-NO-CONTRAT-COURANT
+               AND GAR-STATUT-ACTIVE
+               MOVE SPACES TO ATTESTATION-LIGNE
+               STRING '  - ' GAR-LIBELLE DELIMITED BY SIZE
+                   ' capital ' DELIMITED BY SIZE
+                   GAR-CAPITAL-ASSURE DELIMITED BY SIZE
+                   INTO ATTESTATION-LIGNE
+               WRITE ATTESTATION-LIGNE
+           END-IF.
