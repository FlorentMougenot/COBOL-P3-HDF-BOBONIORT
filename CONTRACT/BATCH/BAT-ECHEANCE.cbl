@@ -0,0 +1,109 @@
+       >>SOURCE FORMAT FREE
+      *> Batch nocturne : avis d'echeance.
+      *> Parcourt CONTRAT-FILE et produit, pour chaque contrat actif dont
+      *> la date d'echeance tombe dans les PAR-NB-JOURS a venir, une
+      *> ligne sur le fichier d'impression AVIS-FILE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAT-ECHEANCE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAM-FILE ASSIGN TO "PARAMF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARAM.
+
+           SELECT CONTRAT-FILE ASSIGN TO "CONTRATF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CTR-NO-CONTRAT
+               FILE STATUS IS WS-FS-CONTRAT.
+
+           SELECT AVIS-FILE ASSIGN TO "AVISF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AVIS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAM-FILE.
+       COPY "PARAM-ECHEANCE-RECORD.cpy".
+
+       FD  CONTRAT-FILE.
+       COPY "CONTRAT-RECORD.cpy".
+
+       FD  AVIS-FILE.
+       COPY "AVIS-ECHEANCE-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-PARAM                  PIC X(2).
+       01  WS-FS-CONTRAT                PIC X(2).
+           88  WS-FS-CONTRAT-OK             VALUE '00'.
+           88  WS-FS-CONTRAT-EOF            VALUE '10'.
+       01  WS-FS-AVIS                   PIC X(2).
+
+       01  WS-DATE-TRAITEMENT            PIC 9(8).
+       01  WS-NB-JOURS                   PIC 9(3).
+       01  WS-JOUR-JULIEN-TRAITEMENT     PIC 9(7).
+       01  WS-JOUR-JULIEN-LIMITE         PIC 9(7).
+       01  WS-JOUR-JULIEN-ECHEANCE       PIC 9(7).
+
+       01  WS-NB-CONTRATS-LUS            PIC 9(9) VALUE ZERO.
+       01  WS-NB-AVIS-EMIS               PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-DEBUT.
+           PERFORM 0100-OUVERTURE
+           PERFORM 0200-LIRE-PARAMETRES
+           PERFORM 1000-TRAITER-CONTRATS
+               UNTIL WS-FS-CONTRAT-EOF
+           PERFORM 0900-FERMETURE
+           DISPLAY "BAT-ECHEANCE : " WS-NB-CONTRATS-LUS
+               " CONTRATS LUS, " WS-NB-AVIS-EMIS " AVIS EMIS"
+           STOP RUN.
+
+       0100-OUVERTURE.
+           OPEN INPUT PARAM-FILE
+           OPEN INPUT CONTRAT-FILE
+           OPEN OUTPUT AVIS-FILE.
+
+       0200-LIRE-PARAMETRES.
+           READ PARAM-FILE
+           MOVE PAR-DATE-TRAITEMENT TO WS-DATE-TRAITEMENT
+           MOVE PAR-NB-JOURS TO WS-NB-JOURS
+           COMPUTE WS-JOUR-JULIEN-TRAITEMENT =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-TRAITEMENT)
+           COMPUTE WS-JOUR-JULIEN-LIMITE =
+               WS-JOUR-JULIEN-TRAITEMENT + WS-NB-JOURS
+           PERFORM 1100-LIRE-CONTRAT-SUIVANT.
+
+       0900-FERMETURE.
+           CLOSE PARAM-FILE
+           CLOSE CONTRAT-FILE
+           CLOSE AVIS-FILE.
+
+       1000-TRAITER-CONTRATS.
+           ADD 1 TO WS-NB-CONTRATS-LUS
+           IF CTR-STATUT-ACTIF
+               COMPUTE WS-JOUR-JULIEN-ECHEANCE =
+                   FUNCTION INTEGER-OF-DATE(CTR-DATE-ECHEANCE)
+               IF WS-JOUR-JULIEN-ECHEANCE >= WS-JOUR-JULIEN-TRAITEMENT
+                   AND WS-JOUR-JULIEN-ECHEANCE <= WS-JOUR-JULIEN-LIMITE
+                   PERFORM 1200-EMETTRE-AVIS
+               END-IF
+           END-IF
+           PERFORM 1100-LIRE-CONTRAT-SUIVANT.
+
+       1100-LIRE-CONTRAT-SUIVANT.
+           READ CONTRAT-FILE NEXT RECORD
+               AT END
+                   SET WS-FS-CONTRAT-EOF TO TRUE
+           END-READ.
+
+       1200-EMETTRE-AVIS.
+           MOVE CTR-NO-CONTRAT     TO AVI-NO-CONTRAT
+           MOVE CTR-NOM-ADHERENT   TO AVI-NOM-ADHERENT
+           MOVE CTR-CODE-PRODUIT   TO AVI-CODE-PRODUIT
+           MOVE CTR-DATE-ECHEANCE  TO AVI-DATE-ECHEANCE
+           MOVE CTR-MONTANT-PRIME  TO AVI-MONTANT-PRIME
+           WRITE AVIS-ENR
+           ADD 1 TO WS-NB-AVIS-EMIS.
