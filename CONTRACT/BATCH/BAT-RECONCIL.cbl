@@ -0,0 +1,183 @@
+       >>SOURCE FORMAT FREE
+      *> Batch nocturne : reconciliation des primes contrat / comptabilite.
+      *> Enchaine derriere BAT-ECHEANCE. Cumule le total des primes actives
+      *> de CONTRAT-FILE par code produit, puis le compare a l'extrait
+      *> comptable GL-EXTRAIT-FILE ligne a ligne ; tout ecart (y compris un
+      *> code produit absent d'un des deux cotes) est ecrit sur
+      *> RECONCIL-FILE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAT-RECONCIL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTRAT-FILE ASSIGN TO "CONTRATF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CTR-NO-CONTRAT
+               FILE STATUS IS WS-FS-CONTRAT.
+
+           SELECT GL-EXTRAIT-FILE ASSIGN TO "GLEXTRF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-GL.
+
+           SELECT RECONCIL-FILE ASSIGN TO "RECONCF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RECONCIL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTRAT-FILE.
+       COPY "CONTRAT-RECORD.cpy".
+
+       FD  GL-EXTRAIT-FILE.
+       COPY "GL-EXTRAIT-RECORD.cpy".
+
+       FD  RECONCIL-FILE.
+       COPY "RECONCIL-ANOMALIE-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-CONTRAT                 PIC X(2).
+           88  WS-FS-CONTRAT-OK              VALUE '00'.
+           88  WS-FS-CONTRAT-EOF             VALUE '10'.
+       01  WS-FS-GL                      PIC X(2).
+           88  WS-FS-GL-OK                   VALUE '00'.
+           88  WS-FS-GL-EOF                  VALUE '10'.
+       01  WS-FS-RECONCIL                PIC X(2).
+
+       01  WS-TABLE-PRODUITS.
+           05  WS-PRODUIT-ENTRY OCCURS 50 TIMES
+               INDEXED BY WS-IDX-PROD.
+               10  WS-PRODUIT-CODE           PIC X(6).
+               10  WS-PRODUIT-TOTAL          PIC 9(9)V99.
+               10  WS-PRODUIT-VU             PIC X(1) VALUE 'N'.
+                   88  WS-PRODUIT-RAPPROCHE      VALUE 'O'.
+       01  WS-NB-PRODUITS                PIC 9(3) VALUE ZERO.
+       01  WS-IDX-RECH                   PIC 9(3).
+       01  WS-TROUVE                     PIC X(1).
+           88  WS-PRODUIT-TROUVE             VALUE 'O'.
+
+       01  WS-MONTANT-GL-COURANT         PIC 9(9)V99.
+       01  WS-ECART                      PIC S9(9)V99.
+
+       01  WS-NB-CONTRATS-LUS            PIC 9(9) VALUE ZERO.
+       01  WS-NB-ANOMALIES               PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-DEBUT.
+           PERFORM 0100-OUVERTURE
+           PERFORM 1000-CUMULER-CONTRATS
+               UNTIL WS-FS-CONTRAT-EOF
+           PERFORM 2000-RAPPROCHER-GL
+               UNTIL WS-FS-GL-EOF
+           PERFORM 3000-SIGNALER-PRODUITS-NON-RAPPROCHES
+               VARYING WS-IDX-PROD FROM 1 BY 1
+               UNTIL WS-IDX-PROD > WS-NB-PRODUITS
+           PERFORM 0900-FERMETURE
+           DISPLAY "BAT-RECONCIL : " WS-NB-CONTRATS-LUS
+               " CONTRATS CUMULES, " WS-NB-ANOMALIES " ANOMALIES"
+           STOP RUN.
+
+       0100-OUVERTURE.
+           OPEN INPUT CONTRAT-FILE
+           OPEN INPUT GL-EXTRAIT-FILE
+           OPEN OUTPUT RECONCIL-FILE
+           PERFORM 1100-LIRE-CONTRAT-SUIVANT
+           PERFORM 2100-LIRE-GL-SUIVANT.
+
+       0900-FERMETURE.
+           CLOSE CONTRAT-FILE
+           CLOSE GL-EXTRAIT-FILE
+           CLOSE RECONCIL-FILE.
+
+      *> Cumule la prime de chaque contrat actif dans l'entree de la table
+      *> correspondant a son code produit (l'entree est creee au premier
+      *> contrat rencontre pour ce produit).
+       1000-CUMULER-CONTRATS.
+           ADD 1 TO WS-NB-CONTRATS-LUS
+           IF CTR-STATUT-ACTIF
+               PERFORM 1200-TROUVER-OU-CREER-PRODUIT
+               ADD CTR-MONTANT-PRIME
+                   TO WS-PRODUIT-TOTAL(WS-IDX-PROD)
+           END-IF
+           PERFORM 1100-LIRE-CONTRAT-SUIVANT.
+
+       1100-LIRE-CONTRAT-SUIVANT.
+           READ CONTRAT-FILE NEXT RECORD
+               AT END
+                   SET WS-FS-CONTRAT-EOF TO TRUE
+           END-READ.
+
+       1200-TROUVER-OU-CREER-PRODUIT.
+           MOVE 'N' TO WS-TROUVE
+           PERFORM VARYING WS-IDX-PROD FROM 1 BY 1
+               UNTIL WS-IDX-PROD > WS-NB-PRODUITS
+               OR WS-PRODUIT-TROUVE
+               IF WS-PRODUIT-CODE(WS-IDX-PROD) = CTR-CODE-PRODUIT
+                   MOVE 'O' TO WS-TROUVE
+               END-IF
+           END-PERFORM
+           IF NOT WS-PRODUIT-TROUVE
+               ADD 1 TO WS-NB-PRODUITS
+               SET WS-IDX-PROD TO WS-NB-PRODUITS
+               MOVE CTR-CODE-PRODUIT TO WS-PRODUIT-CODE(WS-IDX-PROD)
+               MOVE ZERO TO WS-PRODUIT-TOTAL(WS-IDX-PROD)
+               MOVE 'N' TO WS-PRODUIT-VU(WS-IDX-PROD)
+           ELSE
+               SUBTRACT 1 FROM WS-IDX-PROD
+           END-IF.
+
+      *> Pour chaque ligne GL, recherche le total contrat correspondant
+      *> (absent = zero) et signale tout ecart.
+       2000-RAPPROCHER-GL.
+           MOVE 'N' TO WS-TROUVE
+           PERFORM VARYING WS-IDX-PROD FROM 1 BY 1
+               UNTIL WS-IDX-PROD > WS-NB-PRODUITS
+               OR WS-PRODUIT-TROUVE
+               IF WS-PRODUIT-CODE(WS-IDX-PROD) = GLE-CODE-PRODUIT
+                   MOVE 'O' TO WS-TROUVE
+               END-IF
+           END-PERFORM
+           IF WS-PRODUIT-TROUVE
+               SUBTRACT 1 FROM WS-IDX-PROD
+               SET WS-PRODUIT-RAPPROCHE(WS-IDX-PROD) TO TRUE
+               COMPUTE WS-ECART =
+                   WS-PRODUIT-TOTAL(WS-IDX-PROD) - GLE-MONTANT-PRIME
+               IF WS-ECART NOT = ZERO
+                   MOVE GLE-CODE-PRODUIT TO ANO-CODE-PRODUIT
+                   MOVE WS-PRODUIT-TOTAL(WS-IDX-PROD) TO ANO-MONTANT-CONTRAT
+                   MOVE GLE-MONTANT-PRIME TO ANO-MONTANT-GL
+                   MOVE WS-ECART TO ANO-ECART
+                   PERFORM 2200-EMETTRE-ANOMALIE
+               END-IF
+           ELSE
+               MOVE GLE-CODE-PRODUIT TO ANO-CODE-PRODUIT
+               MOVE ZERO TO ANO-MONTANT-CONTRAT
+               MOVE GLE-MONTANT-PRIME TO ANO-MONTANT-GL
+               COMPUTE WS-ECART = ZERO - GLE-MONTANT-PRIME
+               MOVE WS-ECART TO ANO-ECART
+               PERFORM 2200-EMETTRE-ANOMALIE
+           END-IF
+           PERFORM 2100-LIRE-GL-SUIVANT.
+
+       2100-LIRE-GL-SUIVANT.
+           READ GL-EXTRAIT-FILE
+               AT END
+                   SET WS-FS-GL-EOF TO TRUE
+           END-READ.
+
+       2200-EMETTRE-ANOMALIE.
+           WRITE RECONCIL-ANOMALIE-ENR
+           ADD 1 TO WS-NB-ANOMALIES.
+
+      *> Signale les codes produits connus de CONTRAT-FILE mais absents de
+      *> l'extrait GL (aucune ligne de rapprochement recue pour eux).
+       3000-SIGNALER-PRODUITS-NON-RAPPROCHES.
+           IF NOT WS-PRODUIT-RAPPROCHE(WS-IDX-PROD)
+               MOVE WS-PRODUIT-CODE(WS-IDX-PROD) TO ANO-CODE-PRODUIT
+               MOVE WS-PRODUIT-TOTAL(WS-IDX-PROD) TO ANO-MONTANT-CONTRAT
+               MOVE ZERO TO ANO-MONTANT-GL
+               MOVE WS-PRODUIT-TOTAL(WS-IDX-PROD) TO WS-ECART
+               MOVE WS-ECART TO ANO-ECART
+               PERFORM 2200-EMETTRE-ANOMALIE
+           END-IF.
