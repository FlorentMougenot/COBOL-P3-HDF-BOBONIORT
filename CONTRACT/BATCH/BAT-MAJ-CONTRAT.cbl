@@ -0,0 +1,168 @@
+       >>SOURCE FORMAT FREE
+      *> Batch nocturne : mise a jour de masse de CONTRAT-FILE
+      *> (renouvellement + indexation de la prime) des contrats actifs
+      *> dont l'echeance est atteinte a la date de traitement.
+      *> Checkpoint/reprise (requete 007) : le dernier contrat traite avec
+      *> succes est ecrit sur CHECKPOINT-FILE toutes les
+      *> WS-FREQUENCE-CHECKPOINT lignes et en fin de run ; si
+      *> MPA-REPRISE vaut 'O' sur la carte parametre, le traitement
+      *> reprend juste apres ce contrat au lieu de repartir du debut du
+      *> portefeuille.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAT-MAJ-CONTRAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAM-FILE ASSIGN TO "MAJPARAMF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARAM.
+
+           SELECT CONTRAT-FILE ASSIGN TO "CONTRATF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTR-NO-CONTRAT
+               FILE STATUS IS WS-FS-CONTRAT.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "MAJCKPTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAM-FILE.
+       COPY "MAJ-CONTRAT-PARAM-RECORD.cpy".
+
+       FD  CONTRAT-FILE.
+       COPY "CONTRAT-RECORD.cpy".
+
+       FD  CHECKPOINT-FILE.
+       COPY "CONTRAT-CKPT-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-PARAM                   PIC X(2).
+       01  WS-FS-CONTRAT                 PIC X(2).
+           88  WS-FS-CONTRAT-OK              VALUE '00'.
+           88  WS-FS-CONTRAT-EOF             VALUE '10'.
+       01  WS-FS-CKPT                    PIC X(2).
+
+       01  WS-DATE-TRAITEMENT             PIC 9(8).
+       01  WS-TAUX-INDEXATION             PIC 9(3)V99.
+       01  WS-JOUR-JULIEN-TRAITEMENT      PIC 9(7).
+       01  WS-JOUR-JULIEN-ECHEANCE        PIC 9(7).
+       01  WS-JOUR-JULIEN-NOUVELLE-ECH    PIC 9(7).
+       01  WS-DERNIER-NO-TRAITE           PIC X(10).
+
+       01  WS-FREQUENCE-CHECKPOINT        PIC 9(3) VALUE 50.
+       01  WS-NB-DEPUIS-CHECKPOINT        PIC 9(3) VALUE ZERO.
+
+       01  WS-NB-CONTRATS-LUS             PIC 9(9) VALUE ZERO.
+       01  WS-NB-RENOUVELES               PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-DEBUT.
+           PERFORM 0100-OUVERTURE
+           PERFORM 0200-LIRE-PARAMETRES
+           PERFORM 0300-POSITIONNER-DEBUT
+           PERFORM 1000-TRAITER-CONTRATS
+               UNTIL WS-FS-CONTRAT-EOF
+           IF WS-NB-CONTRATS-LUS > 0
+               PERFORM 8000-ECRIRE-CHECKPOINT
+           END-IF
+           PERFORM 0900-FERMETURE
+           DISPLAY "BAT-MAJ-CONTRAT : " WS-NB-CONTRATS-LUS
+               " CONTRATS LUS, " WS-NB-RENOUVELES " RENOUVELES"
+           STOP RUN.
+
+       0100-OUVERTURE.
+           OPEN INPUT PARAM-FILE
+           OPEN I-O CONTRAT-FILE.
+
+       0900-FERMETURE.
+           CLOSE PARAM-FILE
+           CLOSE CONTRAT-FILE.
+
+       0200-LIRE-PARAMETRES.
+           READ PARAM-FILE
+           MOVE MPA-DATE-TRAITEMENT TO WS-DATE-TRAITEMENT
+           MOVE MPA-TAUX-INDEXATION TO WS-TAUX-INDEXATION
+           CLOSE PARAM-FILE
+           COMPUTE WS-JOUR-JULIEN-TRAITEMENT =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-TRAITEMENT).
+
+      *> En reprise, on se positionne juste apres le dernier contrat
+      *> marque sur le checkpoint ; sinon on part du debut du fichier.
+       0300-POSITIONNER-DEBUT.
+           IF MPA-REPRISE-OUI
+               PERFORM 0310-LIRE-CHECKPOINT
+               MOVE WS-DERNIER-NO-TRAITE TO CTR-NO-CONTRAT
+               START CONTRAT-FILE KEY IS GREATER THAN CTR-NO-CONTRAT
+                   INVALID KEY
+                       SET WS-FS-CONTRAT-EOF TO TRUE
+               END-START
+           ELSE
+               MOVE LOW-VALUES TO CTR-NO-CONTRAT
+               START CONTRAT-FILE KEY IS NOT LESS THAN CTR-NO-CONTRAT
+                   INVALID KEY
+                       SET WS-FS-CONTRAT-EOF TO TRUE
+               END-START
+           END-IF
+           IF NOT WS-FS-CONTRAT-EOF
+               PERFORM 1100-LIRE-CONTRAT-SUIVANT
+           END-IF.
+
+       0310-LIRE-CHECKPOINT.
+           MOVE LOW-VALUES TO WS-DERNIER-NO-TRAITE
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKP-NO-CONTRAT TO WS-DERNIER-NO-TRAITE
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
+       1000-TRAITER-CONTRATS.
+           ADD 1 TO WS-NB-CONTRATS-LUS
+           IF CTR-STATUT-ACTIF
+               COMPUTE WS-JOUR-JULIEN-ECHEANCE =
+                   FUNCTION INTEGER-OF-DATE(CTR-DATE-ECHEANCE)
+               IF WS-JOUR-JULIEN-ECHEANCE <= WS-JOUR-JULIEN-TRAITEMENT
+                   PERFORM 1200-RENOUVELER
+               END-IF
+           END-IF
+           ADD 1 TO WS-NB-DEPUIS-CHECKPOINT
+           IF WS-NB-DEPUIS-CHECKPOINT >= WS-FREQUENCE-CHECKPOINT
+               PERFORM 8000-ECRIRE-CHECKPOINT
+               MOVE ZERO TO WS-NB-DEPUIS-CHECKPOINT
+           END-IF
+           PERFORM 1100-LIRE-CONTRAT-SUIVANT.
+
+       1100-LIRE-CONTRAT-SUIVANT.
+           READ CONTRAT-FILE NEXT RECORD
+               AT END
+                   SET WS-FS-CONTRAT-EOF TO TRUE
+           END-READ.
+
+      *> Indexe la prime du taux parametre et reporte l'echeance d'un an
+      *> (365 jours juliens) avant de reecrire le contrat.
+       1200-RENOUVELER.
+           COMPUTE CTR-MONTANT-PRIME ROUNDED =
+               CTR-MONTANT-PRIME * (1 + (WS-TAUX-INDEXATION / 100))
+           COMPUTE WS-JOUR-JULIEN-NOUVELLE-ECH =
+               WS-JOUR-JULIEN-ECHEANCE + 365
+           MOVE FUNCTION DATE-OF-INTEGER(WS-JOUR-JULIEN-NOUVELLE-ECH)
+               TO CTR-DATE-ECHEANCE
+           REWRITE CONTRAT-ENR
+           ADD 1 TO WS-NB-RENOUVELES.
+
+      *> Ecrase CHECKPOINT-FILE avec le dernier contrat traite avec
+      *> succes (fichier sequentiel mono-ligne, reecrit a chaque point de
+      *> controle).
+       8000-ECRIRE-CHECKPOINT.
+           MOVE CTR-NO-CONTRAT TO CKP-NO-CONTRAT
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CKP-DATE-HEURE
+           MOVE WS-NB-CONTRATS-LUS TO CKP-NB-TRAITES
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-ENR
+           CLOSE CHECKPOINT-FILE.
