@@ -0,0 +1,19 @@
+      *> Enregistrement d'historique/audit - CONTRAT-HISTO-FILE
+      *> Un enregistrement par transaction commitee via WS-VALIDE-CHOICE.
+      *> Fichier sequentiel, ouvert en EXTEND (ajout uniquement).
+       01  HISTO-ENR.
+           05  HIS-NO-CONTRAT          PIC X(10).
+           05  HIS-DATE-HEURE          PIC 9(14).
+           05  HIS-ID-OPERATEUR        PIC X(8).
+      *> HIS-CODE-ACTION porte le type de l'action d'origine (celle que
+      *> Valider vient de commiter), pas un marqueur de validation
+      *> generique : une ligne HISTO n'existe que parce qu'elle a ete
+      *> validee, donc un code 'V' distinct serait toujours redondant.
+           05  HIS-CODE-ACTION         PIC X(1).
+               88  HIS-ACTION-AFFECTATION    VALUE 'L'.
+               88  HIS-ACTION-MODIFICATION   VALUE 'M'.
+               88  HIS-ACTION-RESILIATION    VALUE 'R'.
+           05  HIS-CHAMP-MODIFIE       PIC X(20).
+           05  HIS-VALEUR-AVANT        PIC X(40).
+           05  HIS-VALEUR-APRES        PIC X(40).
+           05  FILLER                  PIC X(10).
