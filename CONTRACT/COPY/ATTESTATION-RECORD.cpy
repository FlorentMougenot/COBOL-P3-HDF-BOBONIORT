@@ -0,0 +1,4 @@
+      *> Ligne du fichier d'impression/spool de l'attestation d'assurance
+      *> (requete 008) - une ligne de texte formate par WRITE, plusieurs
+      *> lignes composent le document remis au client.
+       01  ATTESTATION-LIGNE              PIC X(100).
