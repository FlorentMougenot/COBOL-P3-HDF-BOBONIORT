@@ -0,0 +1,7 @@
+      *> Extrait comptabilite (grand livre) recu chaque nuit - requete 006.
+      *> Une ligne par code produit : total des primes postees par la
+      *> comptabilite pour ce produit.
+       01  GL-EXTRAIT-ENR.
+           05  GLE-CODE-PRODUIT        PIC X(6).
+           05  GLE-MONTANT-PRIME       PIC 9(9)V99.
+           05  FILLER                  PIC X(10).
