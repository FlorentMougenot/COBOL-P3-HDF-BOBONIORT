@@ -0,0 +1,19 @@
+      *> Enregistrement maitre du contrat - CONTRAT-FILE (KSDS)
+      *> Cle primaire  : CTR-NO-CONTRAT
+      *> Cle alternee  : CTR-ID-ADHERENT (avec doublons)
+       01  CONTRAT-ENR.
+           05  CTR-NO-CONTRAT          PIC X(10).
+           05  CTR-ID-ADHERENT         PIC X(10).
+           05  CTR-NOM-ADHERENT        PIC X(40).
+           05  CTR-CODE-PRODUIT        PIC X(6).
+           05  CTR-DATE-EFFET          PIC 9(8).
+           05  CTR-DATE-ECHEANCE       PIC 9(8).
+           05  CTR-MONTANT-PRIME       PIC 9(7)V99.
+           05  CTR-STATUT              PIC X(1).
+               88  CTR-STATUT-ACTIF       VALUE 'A'.
+               88  CTR-STATUT-SUSPENDU    VALUE 'S'.
+               88  CTR-STATUT-RESILIE     VALUE 'R'.
+           05  CTR-DATE-RESILIATION    PIC 9(8).
+           05  CTR-MOTIF-RESILIATION   PIC X(40).
+           05  CTR-NB-GARANTIES        PIC 9(3).
+           05  FILLER                  PIC X(10).
