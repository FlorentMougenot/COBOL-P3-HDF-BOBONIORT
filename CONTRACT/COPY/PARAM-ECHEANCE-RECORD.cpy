@@ -0,0 +1,5 @@
+      *> Carte de parametres du batch BAT-ECHEANCE (fichier sequentiel,
+      *> un seul enregistrement) : date de traitement et fenetre en jours.
+       01  PARAM-ENR.
+           05  PAR-DATE-TRAITEMENT     PIC 9(8).
+           05  PAR-NB-JOURS            PIC 9(3).
