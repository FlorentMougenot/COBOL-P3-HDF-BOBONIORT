@@ -0,0 +1,11 @@
+      *> Ligne de rapport d'anomalie de reconciliation contrat / GL -
+      *> requete 006. Une ligne par code produit dont le total des primes
+      *> CONTRAT-FILE ne correspond pas au total pose par la comptabilite.
+       01  RECONCIL-ANOMALIE-ENR.
+           05  ANO-CODE-PRODUIT        PIC X(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  ANO-MONTANT-CONTRAT     PIC Z(8)9,99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  ANO-MONTANT-GL          PIC Z(8)9,99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  ANO-ECART               PIC -(8)9,99.
