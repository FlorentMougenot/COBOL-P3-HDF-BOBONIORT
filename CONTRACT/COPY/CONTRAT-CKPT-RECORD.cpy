@@ -0,0 +1,7 @@
+      *> Enregistrement de checkpoint du batch de mise a jour de masse
+      *> CONTRAT-FILE (requete 007) : dernier contrat traite avec succes,
+      *> pour permettre une reprise sans retraiter le portefeuille entier.
+       01  CHECKPOINT-ENR.
+           05  CKP-NO-CONTRAT          PIC X(10).
+           05  CKP-DATE-HEURE          PIC 9(14).
+           05  CKP-NB-TRAITES          PIC 9(9).
