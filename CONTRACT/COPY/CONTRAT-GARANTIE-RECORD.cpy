@@ -0,0 +1,14 @@
+      *> Enregistrement des garanties rattachees a un contrat.
+      *> GARANTIE-FILE (KSDS) - cle primaire GAR-CLE = no contrat + ligne.
+       01  GARANTIE-ENR.
+           05  GAR-CLE.
+               10  GAR-NO-CONTRAT      PIC X(10).
+               10  GAR-NO-LIGNE        PIC 9(3).
+           05  GAR-CODE-GARANTIE       PIC X(6).
+           05  GAR-LIBELLE             PIC X(30).
+           05  GAR-CAPITAL-ASSURE      PIC 9(9)V99.
+           05  GAR-PRIME               PIC 9(7)V99.
+           05  GAR-STATUT              PIC X(1).
+               88  GAR-STATUT-ACTIVE      VALUE 'A'.
+               88  GAR-STATUT-RETIREE     VALUE 'R'.
+           05  FILLER                  PIC X(10).
