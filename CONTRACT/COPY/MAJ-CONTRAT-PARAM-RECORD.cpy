@@ -0,0 +1,9 @@
+      *> Carte parametre du batch de mise a jour de masse CONTRAT-FILE
+      *> (renouvellement / indexation) - requete 007.
+       01  MAJ-PARAM-ENR.
+           05  MPA-DATE-TRAITEMENT     PIC 9(8).
+           05  MPA-TAUX-INDEXATION     PIC 9(3)V99.
+           05  MPA-REPRISE             PIC X(1).
+               88  MPA-REPRISE-OUI         VALUE 'O'.
+               88  MPA-REPRISE-NON         VALUE 'N'.
+           05  FILLER                  PIC X(10).
