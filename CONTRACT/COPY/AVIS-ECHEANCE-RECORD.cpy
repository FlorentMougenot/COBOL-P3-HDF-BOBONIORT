@@ -0,0 +1,14 @@
+      *> Ligne imprimee de l'avis d'echeance (requete 003).
+      *> Fichier sequentiel de sortie, un enregistrement par contrat
+      *> dont la date d'echeance tombe dans la fenetre de N jours.
+       01  AVIS-ENR.
+           05  AVI-NO-CONTRAT          PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  AVI-NOM-ADHERENT        PIC X(40).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  AVI-CODE-PRODUIT        PIC X(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  AVI-DATE-ECHEANCE       PIC 9(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  AVI-MONTANT-PRIME       PIC Z(6)9,99.
+           05  FILLER                  PIC X(61) VALUE SPACES.
