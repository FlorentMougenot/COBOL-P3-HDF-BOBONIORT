@@ -0,0 +1,11 @@
+      *> Profil operateur (requete 009) - determine les actions du menu
+      *> contrat qu'un operateur est autorise a executer.
+       01  OPERATEUR-ENR.
+           05  OPE-ID                  PIC X(8).
+           05  OPE-NOM                 PIC X(40).
+           05  OPE-PROFIL              PIC X(10).
+           05  OPE-AUTOR-MODIF         PIC X(1).
+               88  OPE-MODIF-AUTORISE      VALUE 'O'.
+           05  OPE-AUTOR-VALID         PIC X(1).
+               88  OPE-VALID-AUTORISE      VALUE 'O'.
+           05  FILLER                  PIC X(10).
