@@ -0,0 +1,117 @@
+      *> Ecran de recherche / liste defilante de contrats (requete 005).
+      *> PF7 = page precedente, PF8 = page suivante, S = selectionner
+      *> la ligne courante.
+      *> Remarque : OCCURS n'est pas supporte sur les items d'ecran par
+      *> ce compilateur, les 10 lignes de la page sont donc ecrites a
+      *> plat et adressent chacune un indice fixe de WS-TABLE-ECRAN.
+       01  CONTRAT-LISTE-SCREEN FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(182) VALUE ' ' LINE 4 COL 10
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(30) VALUE 'LISTE DES CONTRATS' LINE 5 COL 80
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(30) VALUE 'Identifiant adherent (filtre):' LINE 7 COL 10
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(10) USING WS-ID-ADHERENT-RECH
+           COL 42
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(30) VALUE 'Code produit (filtre)       :' LINE 8 COL 10
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(6) USING WS-CODE-PRODUIT-RECH
+           COL 42
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(84) VALUE
+              'S  No Contrat   Nom adherent                            Produit  Prime     Statut'
+              LINE 10 COL 10
+           FOREGROUND-COLOR IS 3.
+
+           05 PIC X(1) USING WS-SEL-ECRAN(1) LINE 11 COL 10
+              BACKGROUND-COLOR IS 0 FOREGROUND-COLOR IS 7.
+           05 PIC X(10) FROM WS-NOCONTRAT-ECRAN(1) LINE 11 COL 13 FOREGROUND-COLOR IS 7.
+           05 PIC X(40) FROM WS-NOM-ECRAN(1) LINE 11 COL 25 FOREGROUND-COLOR IS 7.
+           05 PIC X(6) FROM WS-PRODUIT-ECRAN(1) LINE 11 COL 67 FOREGROUND-COLOR IS 7.
+           05 PIC ZZZZZZ9,99 FROM WS-PRIME-ECRAN(1) LINE 11 COL 75 FOREGROUND-COLOR IS 7.
+           05 PIC X(1) FROM WS-STATUT-ECRAN(1) LINE 11 COL 87 FOREGROUND-COLOR IS 7.
+
+           05 PIC X(1) USING WS-SEL-ECRAN(2) LINE 12 COL 10
+              BACKGROUND-COLOR IS 0 FOREGROUND-COLOR IS 7.
+           05 PIC X(10) FROM WS-NOCONTRAT-ECRAN(2) LINE 12 COL 13 FOREGROUND-COLOR IS 7.
+           05 PIC X(40) FROM WS-NOM-ECRAN(2) LINE 12 COL 25 FOREGROUND-COLOR IS 7.
+           05 PIC X(6) FROM WS-PRODUIT-ECRAN(2) LINE 12 COL 67 FOREGROUND-COLOR IS 7.
+           05 PIC ZZZZZZ9,99 FROM WS-PRIME-ECRAN(2) LINE 12 COL 75 FOREGROUND-COLOR IS 7.
+           05 PIC X(1) FROM WS-STATUT-ECRAN(2) LINE 12 COL 87 FOREGROUND-COLOR IS 7.
+
+           05 PIC X(1) USING WS-SEL-ECRAN(3) LINE 13 COL 10
+              BACKGROUND-COLOR IS 0 FOREGROUND-COLOR IS 7.
+           05 PIC X(10) FROM WS-NOCONTRAT-ECRAN(3) LINE 13 COL 13 FOREGROUND-COLOR IS 7.
+           05 PIC X(40) FROM WS-NOM-ECRAN(3) LINE 13 COL 25 FOREGROUND-COLOR IS 7.
+           05 PIC X(6) FROM WS-PRODUIT-ECRAN(3) LINE 13 COL 67 FOREGROUND-COLOR IS 7.
+           05 PIC ZZZZZZ9,99 FROM WS-PRIME-ECRAN(3) LINE 13 COL 75 FOREGROUND-COLOR IS 7.
+           05 PIC X(1) FROM WS-STATUT-ECRAN(3) LINE 13 COL 87 FOREGROUND-COLOR IS 7.
+
+           05 PIC X(1) USING WS-SEL-ECRAN(4) LINE 14 COL 10
+              BACKGROUND-COLOR IS 0 FOREGROUND-COLOR IS 7.
+           05 PIC X(10) FROM WS-NOCONTRAT-ECRAN(4) LINE 14 COL 13 FOREGROUND-COLOR IS 7.
+           05 PIC X(40) FROM WS-NOM-ECRAN(4) LINE 14 COL 25 FOREGROUND-COLOR IS 7.
+           05 PIC X(6) FROM WS-PRODUIT-ECRAN(4) LINE 14 COL 67 FOREGROUND-COLOR IS 7.
+           05 PIC ZZZZZZ9,99 FROM WS-PRIME-ECRAN(4) LINE 14 COL 75 FOREGROUND-COLOR IS 7.
+           05 PIC X(1) FROM WS-STATUT-ECRAN(4) LINE 14 COL 87 FOREGROUND-COLOR IS 7.
+
+           05 PIC X(1) USING WS-SEL-ECRAN(5) LINE 15 COL 10
+              BACKGROUND-COLOR IS 0 FOREGROUND-COLOR IS 7.
+           05 PIC X(10) FROM WS-NOCONTRAT-ECRAN(5) LINE 15 COL 13 FOREGROUND-COLOR IS 7.
+           05 PIC X(40) FROM WS-NOM-ECRAN(5) LINE 15 COL 25 FOREGROUND-COLOR IS 7.
+           05 PIC X(6) FROM WS-PRODUIT-ECRAN(5) LINE 15 COL 67 FOREGROUND-COLOR IS 7.
+           05 PIC ZZZZZZ9,99 FROM WS-PRIME-ECRAN(5) LINE 15 COL 75 FOREGROUND-COLOR IS 7.
+           05 PIC X(1) FROM WS-STATUT-ECRAN(5) LINE 15 COL 87 FOREGROUND-COLOR IS 7.
+
+           05 PIC X(1) USING WS-SEL-ECRAN(6) LINE 16 COL 10
+              BACKGROUND-COLOR IS 0 FOREGROUND-COLOR IS 7.
+           05 PIC X(10) FROM WS-NOCONTRAT-ECRAN(6) LINE 16 COL 13 FOREGROUND-COLOR IS 7.
+           05 PIC X(40) FROM WS-NOM-ECRAN(6) LINE 16 COL 25 FOREGROUND-COLOR IS 7.
+           05 PIC X(6) FROM WS-PRODUIT-ECRAN(6) LINE 16 COL 67 FOREGROUND-COLOR IS 7.
+           05 PIC ZZZZZZ9,99 FROM WS-PRIME-ECRAN(6) LINE 16 COL 75 FOREGROUND-COLOR IS 7.
+           05 PIC X(1) FROM WS-STATUT-ECRAN(6) LINE 16 COL 87 FOREGROUND-COLOR IS 7.
+
+           05 PIC X(1) USING WS-SEL-ECRAN(7) LINE 17 COL 10
+              BACKGROUND-COLOR IS 0 FOREGROUND-COLOR IS 7.
+           05 PIC X(10) FROM WS-NOCONTRAT-ECRAN(7) LINE 17 COL 13 FOREGROUND-COLOR IS 7.
+           05 PIC X(40) FROM WS-NOM-ECRAN(7) LINE 17 COL 25 FOREGROUND-COLOR IS 7.
+           05 PIC X(6) FROM WS-PRODUIT-ECRAN(7) LINE 17 COL 67 FOREGROUND-COLOR IS 7.
+           05 PIC ZZZZZZ9,99 FROM WS-PRIME-ECRAN(7) LINE 17 COL 75 FOREGROUND-COLOR IS 7.
+           05 PIC X(1) FROM WS-STATUT-ECRAN(7) LINE 17 COL 87 FOREGROUND-COLOR IS 7.
+
+           05 PIC X(1) USING WS-SEL-ECRAN(8) LINE 18 COL 10
+              BACKGROUND-COLOR IS 0 FOREGROUND-COLOR IS 7.
+           05 PIC X(10) FROM WS-NOCONTRAT-ECRAN(8) LINE 18 COL 13 FOREGROUND-COLOR IS 7.
+           05 PIC X(40) FROM WS-NOM-ECRAN(8) LINE 18 COL 25 FOREGROUND-COLOR IS 7.
+           05 PIC X(6) FROM WS-PRODUIT-ECRAN(8) LINE 18 COL 67 FOREGROUND-COLOR IS 7.
+           05 PIC ZZZZZZ9,99 FROM WS-PRIME-ECRAN(8) LINE 18 COL 75 FOREGROUND-COLOR IS 7.
+           05 PIC X(1) FROM WS-STATUT-ECRAN(8) LINE 18 COL 87 FOREGROUND-COLOR IS 7.
+
+           05 PIC X(1) USING WS-SEL-ECRAN(9) LINE 19 COL 10
+              BACKGROUND-COLOR IS 0 FOREGROUND-COLOR IS 7.
+           05 PIC X(10) FROM WS-NOCONTRAT-ECRAN(9) LINE 19 COL 13 FOREGROUND-COLOR IS 7.
+           05 PIC X(40) FROM WS-NOM-ECRAN(9) LINE 19 COL 25 FOREGROUND-COLOR IS 7.
+           05 PIC X(6) FROM WS-PRODUIT-ECRAN(9) LINE 19 COL 67 FOREGROUND-COLOR IS 7.
+           05 PIC ZZZZZZ9,99 FROM WS-PRIME-ECRAN(9) LINE 19 COL 75 FOREGROUND-COLOR IS 7.
+           05 PIC X(1) FROM WS-STATUT-ECRAN(9) LINE 19 COL 87 FOREGROUND-COLOR IS 7.
+
+           05 PIC X(1) USING WS-SEL-ECRAN(10) LINE 20 COL 10
+              BACKGROUND-COLOR IS 0 FOREGROUND-COLOR IS 7.
+           05 PIC X(10) FROM WS-NOCONTRAT-ECRAN(10) LINE 20 COL 13 FOREGROUND-COLOR IS 7.
+           05 PIC X(40) FROM WS-NOM-ECRAN(10) LINE 20 COL 25 FOREGROUND-COLOR IS 7.
+           05 PIC X(6) FROM WS-PRODUIT-ECRAN(10) LINE 20 COL 67 FOREGROUND-COLOR IS 7.
+           05 PIC ZZZZZZ9,99 FROM WS-PRIME-ECRAN(10) LINE 20 COL 75 FOREGROUND-COLOR IS 7.
+           05 PIC X(1) FROM WS-STATUT-ECRAN(10) LINE 20 COL 87 FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(75)
+              VALUE
+           'PF5=Rechercher  PF7=Page precedente  PF8=Page suivante  Entree=Valider'
+              LINE 22 COL 10
+           FOREGROUND-COLOR IS 2.
