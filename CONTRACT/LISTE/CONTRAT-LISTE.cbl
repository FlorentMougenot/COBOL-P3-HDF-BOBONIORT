@@ -0,0 +1,192 @@
+       >>SOURCE FORMAT FREE
+      *> Ecran de recherche/liste de contrats (requete 005).
+      *> Appele par MENU-CONTRACT avant Affectation/Lecture/Modification
+      *> pour permettre a l'operateur de choisir le contrat de travail
+      *> quand il n'en connait pas deja le numero exact. Le contrat
+      *> choisi est retourne dans LK-NO-CONTRAT-SELECTIONNE (SPACES si
+      *> l'operateur quitte sans selection via PF3).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTRAT-LISTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-CRT-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SHARING WITH ALL OTHER : MENU-CONTRACT garde CONTRAT-FILE ouvert
+      *> I-O pendant toute la session menu et appelle ce programme, qui
+      *> ouvre independamment le meme fichier physique en INPUT - la
+      *> clause rend ce double acces explicite (requete 005/revue).
+           SELECT CONTRAT-FILE ASSIGN TO "CONTRATF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTR-NO-CONTRAT
+               ALTERNATE RECORD KEY IS CTR-ID-ADHERENT WITH DUPLICATES
+               SHARING WITH ALL OTHER
+               FILE STATUS IS WS-FS-CONTRAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTRAT-FILE.
+       COPY "CONTRAT-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CRT-STATUS                PIC 9(4).
+           88  WS-TOUCHE-ENTREE             VALUE 0.
+           88  WS-TOUCHE-PF5                VALUE 8005.
+           88  WS-TOUCHE-PF7                VALUE 8007.
+           88  WS-TOUCHE-PF8                VALUE 8008.
+           88  WS-TOUCHE-PF3                VALUE 8003.
+
+       01  WS-FS-CONTRAT                 PIC X(2).
+           88  WS-FS-CONTRAT-OK              VALUE '00'.
+           88  WS-FS-CONTRAT-EOF             VALUE '10'.
+
+       01  WS-ID-ADHERENT-RECH           PIC X(10).
+       01  WS-CODE-PRODUIT-RECH          PIC X(6).
+
+      *> Borne de debut du START dans 1000-CHARGER-PAGE : inclusive pour
+      *> le chargement initial, PF7 et une recherche (on veut revoir la
+      *> cle de depart de page), exclusive pour PF8 qui doit reprendre
+      *> juste apres la derniere ligne deja affichee.
+       01  WS-COMPARAISON-DEBUT          PIC X(1) VALUE 'I'.
+           88  WS-COMPARAISON-EXCLUSIVE      VALUE 'E'.
+
+       01  WS-TABLE-ECRAN.
+           05  WS-LIGNE-TABLE OCCURS 10 TIMES
+               INDEXED BY WS-IDX-TABLE.
+               10  WS-SEL-ECRAN              PIC X(1).
+               10  WS-NOCONTRAT-ECRAN        PIC X(10).
+               10  WS-NOM-ECRAN              PIC X(40).
+               10  WS-PRODUIT-ECRAN          PIC X(6).
+               10  WS-PRIME-ECRAN            PIC 9(7)V99.
+               10  WS-STATUT-ECRAN           PIC X(1).
+
+       01  WS-NB-LIGNES-PAGE             PIC 9(2).
+       01  WS-PAGE-COURANTE              PIC 9(4) VALUE 1.
+       01  WS-DEB-PAGE-COURANTE          PIC X(10) VALUE LOW-VALUES.
+       01  WS-HISTO-PAGES.
+           05  WS-DEB-PAGE OCCURS 50 TIMES PIC X(10).
+       01  WS-FIN-LISTE                  PIC X(1) VALUE 'N'.
+           88  WS-LISTE-TERMINEE             VALUE 'O'.
+       01  WS-IDX-SELECTION               PIC 9(2).
+
+       LINKAGE SECTION.
+       01  LK-NO-CONTRAT-SELECTIONNE     PIC X(10).
+
+       SCREEN SECTION.
+       COPY "CONTRAT-LISTE-SCREEN.cpy".
+
+       PROCEDURE DIVISION USING LK-NO-CONTRAT-SELECTIONNE.
+       0000-DEBUT.
+           MOVE SPACES TO LK-NO-CONTRAT-SELECTIONNE
+           OPEN INPUT CONTRAT-FILE
+           MOVE LOW-VALUES TO WS-DEB-PAGE-COURANTE
+           PERFORM 1000-CHARGER-PAGE
+           PERFORM 2000-BOUCLE-ECRAN UNTIL WS-LISTE-TERMINEE
+           CLOSE CONTRAT-FILE
+           GOBACK.
+
+      *> Charge jusqu'a 10 lignes a partir de WS-DEB-PAGE-COURANTE en
+      *> appliquant les filtres adherent / produit saisis a l'ecran.
+       1000-CHARGER-PAGE.
+           MOVE SPACES TO WS-TABLE-ECRAN
+           MOVE ZERO TO WS-NB-LIGNES-PAGE
+           MOVE WS-DEB-PAGE-COURANTE TO CTR-NO-CONTRAT
+           IF WS-COMPARAISON-EXCLUSIVE
+               START CONTRAT-FILE KEY IS GREATER THAN CTR-NO-CONTRAT
+                   INVALID KEY
+                       SET WS-FS-CONTRAT-EOF TO TRUE
+               END-START
+           ELSE
+               START CONTRAT-FILE KEY IS NOT LESS THAN CTR-NO-CONTRAT
+                   INVALID KEY
+                       SET WS-FS-CONTRAT-EOF TO TRUE
+               END-START
+           END-IF
+           MOVE 'I' TO WS-COMPARAISON-DEBUT
+           PERFORM UNTIL WS-NB-LIGNES-PAGE = 10
+               OR WS-FS-CONTRAT-EOF
+               READ CONTRAT-FILE NEXT RECORD
+                   AT END
+                       SET WS-FS-CONTRAT-EOF TO TRUE
+               END-READ
+               IF NOT WS-FS-CONTRAT-EOF
+                   IF (WS-ID-ADHERENT-RECH = SPACES
+                           OR CTR-ID-ADHERENT = WS-ID-ADHERENT-RECH)
+                       AND (WS-CODE-PRODUIT-RECH = SPACES
+                           OR CTR-CODE-PRODUIT = WS-CODE-PRODUIT-RECH)
+                       ADD 1 TO WS-NB-LIGNES-PAGE
+                       SET WS-IDX-TABLE TO WS-NB-LIGNES-PAGE
+                       MOVE CTR-NO-CONTRAT TO WS-NOCONTRAT-ECRAN(WS-IDX-TABLE)
+                       MOVE CTR-NOM-ADHERENT TO WS-NOM-ECRAN(WS-IDX-TABLE)
+                       MOVE CTR-CODE-PRODUIT TO WS-PRODUIT-ECRAN(WS-IDX-TABLE)
+                       MOVE CTR-MONTANT-PRIME TO WS-PRIME-ECRAN(WS-IDX-TABLE)
+                       MOVE CTR-STATUT TO WS-STATUT-ECRAN(WS-IDX-TABLE)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2000-BOUCLE-ECRAN.
+           DISPLAY CONTRAT-LISTE-SCREEN
+           ACCEPT CONTRAT-LISTE-SCREEN
+           EVALUATE TRUE
+               WHEN WS-TOUCHE-PF3
+                   SET WS-LISTE-TERMINEE TO TRUE
+               WHEN WS-TOUCHE-PF8
+                   PERFORM 2100-PAGE-SUIVANTE
+               WHEN WS-TOUCHE-PF7
+                   PERFORM 2200-PAGE-PRECEDENTE
+               WHEN WS-TOUCHE-PF5
+                   PERFORM 2400-APPLIQUER-RECHERCHE
+               WHEN OTHER
+                   PERFORM 2300-TRAITER-SELECTION
+           END-EVALUATE.
+
+      *> WS-PAGE-COURANTE <= 50 : borne l'avancee PF8 a la capacite de
+      *> WS-HISTO-PAGES (OCCURS 50) - au-dela, PF8 n'a simplement plus
+      *> d'effet, comme PF7 qui s'arrete deja a la premiere page
+      *> (revue round 3).
+       2100-PAGE-SUIVANTE.
+           IF WS-NB-LIGNES-PAGE = 10
+               AND WS-PAGE-COURANTE <= 50
+               SET WS-IDX-TABLE TO WS-NB-LIGNES-PAGE
+               MOVE WS-DEB-PAGE-COURANTE
+                   TO WS-DEB-PAGE(WS-PAGE-COURANTE)
+               ADD 1 TO WS-PAGE-COURANTE
+               MOVE WS-NOCONTRAT-ECRAN(WS-IDX-TABLE)
+                   TO WS-DEB-PAGE-COURANTE
+               SET WS-COMPARAISON-EXCLUSIVE TO TRUE
+               PERFORM 1000-CHARGER-PAGE
+           END-IF.
+
+       2200-PAGE-PRECEDENTE.
+           IF WS-PAGE-COURANTE > 1
+               SUBTRACT 1 FROM WS-PAGE-COURANTE
+               MOVE WS-DEB-PAGE(WS-PAGE-COURANTE)
+                   TO WS-DEB-PAGE-COURANTE
+               PERFORM 1000-CHARGER-PAGE
+           END-IF.
+
+       2300-TRAITER-SELECTION.
+           PERFORM VARYING WS-IDX-SELECTION FROM 1 BY 1
+               UNTIL WS-IDX-SELECTION > WS-NB-LIGNES-PAGE
+               SET WS-IDX-TABLE TO WS-IDX-SELECTION
+               IF WS-SEL-ECRAN(WS-IDX-TABLE) = 'S' OR 's'
+                   MOVE WS-NOCONTRAT-ECRAN(WS-IDX-TABLE)
+                       TO LK-NO-CONTRAT-SELECTIONNE
+                   SET WS-LISTE-TERMINEE TO TRUE
+               END-IF
+           END-PERFORM.
+
+      *> 2400-APPLIQUER-RECHERCHE (PF5) : reprend la liste depuis le
+      *> debut du fichier avec les filtres adherent/produit tels que
+      *> l'operateur vient de les saisir - l'historique de pages n'a
+      *> plus de sens une fois les criteres changes.
+       2400-APPLIQUER-RECHERCHE.
+           MOVE LOW-VALUES TO WS-DEB-PAGE-COURANTE
+           MOVE 1 TO WS-PAGE-COURANTE
+           MOVE SPACES TO WS-HISTO-PAGES
+           PERFORM 1000-CHARGER-PAGE.
